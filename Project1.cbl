@@ -1,105 +1,352 @@
-      ******************************************************************
-      * Author: Lynn Tran
-      * Date: June 13, 2024
-      * Purpose: Project 1
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEE-RECORDS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "C:\employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMPLOYEEID-IN        PIC 9(6).
-           05 DEPTCODE-IN          PIC 9(3).
-           05 LASTNAME-IN          PIC A(20).
-           05 FIRSTNAME-IN         PIC A(20).
-           05 YEARSOFSERVICE-IN    PIC 9(2).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF                   PIC X VALUE 'N'.
-       01 HEADER1                  PIC X(80)
-           VALUE "EMPLOYEES WITH AT LEAST 5 YEARS EXPERIENCE".
-       01 HEADER2                  PIC X(80)
-         VALUE "EmpID Dept FirstName             LastName          YOS".
-       01 WS-EMPLOYEE-RECORD.
-           05 WS-EMPLOYEEID        PIC 9(6).
-           05 WS-DEPTCODE          PIC 9(3).
-           05 WS-LASTNAME          PIC A(20).
-           05 WS-FIRSTNAME         PIC A(20).
-           05 WS-YEARSOFSERVICE    PIC 9(2).
-       01 ENTERDATA                PIC X.
-           88 NOMOREDATA VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       100-MAIN-PROCEDURE.
-           PERFORM 201-INITIALIZE-RTN.
-           PERFORM 202-CREATE-EMPLOYEE UNTIL WS-EOF = 'Y'.
-           PERFORM 203-DISPLAY-EMPLOYEES.
-           PERFORM 204-CLOSE-RTN.
-           DISPLAY "==================================================".
-           STOP RUN.
-
-       201-INITIALIZE-RTN.
-           OPEN OUTPUT EMPLOYEE-FILE.
-
-       202-CREATE-EMPLOYEE.
-           PERFORM UNTIL WS-EOF = 'Y'
-           DISPLAY "Do you want to enter a new employee record? (Y/N):"
-               ACCEPT ENTERDATA
-               IF ENTERDATA = 'Y'
-                   PERFORM 301-GET-EMPLOYEE-DATA
-                   WRITE EMPLOYEE-RECORD
-               ELSE
-                   MOVE 'Y' TO WS-EOF
-               END-IF
-           END-PERFORM
-           CLOSE EMPLOYEE-FILE.
-
-       301-GET-EMPLOYEE-DATA.
-           DISPLAY "Employee ID:"
-           ACCEPT WS-EMPLOYEEID
-           DISPLAY "Department Code:"
-           ACCEPT WS-DEPTCODE
-           DISPLAY "First Name:"
-           ACCEPT WS-FIRSTNAME
-           DISPLAY "Last Name:"
-           ACCEPT WS-LASTNAME
-           DISPLAY "Years of Service:"
-           ACCEPT WS-YEARSOFSERVICE
-           MOVE WS-EMPLOYEEID TO EMPLOYEEID-IN
-           MOVE WS-DEPTCODE TO DEPTCODE-IN
-           MOVE WS-LASTNAME TO LASTNAME-IN
-           MOVE WS-FIRSTNAME TO FIRSTNAME-IN
-           MOVE WS-YEARSOFSERVICE TO YEARSOFSERVICE-IN.
-
-       203-DISPLAY-EMPLOYEES.
-           MOVE 'N' TO WS-EOF
-           OPEN INPUT EMPLOYEE-FILE
-           DISPLAY HEADER1
-           DISPLAY HEADER2
-           DISPLAY "=================================================="
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF YEARSOFSERVICE-IN >= 5
-                     DISPLAY EMPLOYEEID-IN SPACE
-                             DEPTCODE-IN SPACE SPACE
-                             FIRSTNAME-IN SPACE
-                             LASTNAME-IN
-                             YEARSOFSERVICE-IN
-                       END-IF
-               END-READ
-           END-PERFORM.
-
-       204-CLOSE-RTN.
-           CLOSE EMPLOYEE-FILE.
+      ******************************************************************
+      * Author: Lynn Tran
+      * Date: June 13, 2024
+      * Purpose: Project 1
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Converted EMPLOYEE-FILE to an indexed file keyed
+      *                 on EMPLOYEEID-IN, opened I-O so records
+      *                 accumulate across runs instead of being wiped
+      *                 out by OPEN OUTPUT every session.
+      *   2026-08-09 LT Replaced the single add-only loop with a main
+      *                 menu offering add, update, delete, roster, and
+      *                 department-summary options.
+      *   2026-08-09 LT Added a department roster summary (headcount
+      *                 and average years of service per DEPTCODE-IN).
+      *   2026-08-09 LT Reject duplicate EMPLOYEEID-IN values on entry.
+      *   2026-08-09 LT Roster now sorts by LASTNAME-IN before display.
+      *   2026-08-09 LT Years-of-service cutoff is now prompted for at
+      *                 run time instead of hardcoded.
+      *   2026-08-09 LT Added an operator-ID logon prompt and an audit
+      *                 log recording who ran the session, when, and
+      *                 how many records were added/changed/deleted.
+      *   2026-08-09 LT Ends with GOBACK instead of STOP RUN so this
+      *                 program can also be CALLed as a subprogram from
+      *                 the shop menu dispatcher; behaves the same as
+      *                 STOP RUN when run standalone.
+      *   2026-08-09 LT Roster and department-summary now START the
+      *                 file at the low end of EMPLOYEEID-IN before
+      *                 their NEXT-record scan, instead of continuing
+      *                 from wherever the last random READ left the
+      *                 file positioned -- without it, running Roster
+      *                 or Summary after an Add/Update/Delete (or a
+      *                 second time in the same session) scanned from
+      *                 the middle of the file instead of from the top.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-RECORDS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "C:\employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEEID-IN
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'EMPAUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMPLOYEEID-IN        PIC 9(6).
+           05 DEPTCODE-IN          PIC 9(3).
+           05 LASTNAME-IN          PIC A(20).
+           05 FIRSTNAME-IN         PIC A(20).
+           05 YEARSOFSERVICE-IN    PIC 9(2).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                   PIC X VALUE 'N'.
+       01 WS-EMPLOYEE-STATUS       PIC X(2) VALUE '00'.
+           88 EMPLOYEE-FILE-OK           VALUE '00'.
+           88 EMPLOYEE-FILE-NOT-FOUND    VALUE '35'.
+           88 EMPLOYEE-NOT-ON-FILE       VALUE '23'.
+       01 HEADER1                  PIC X(80)
+           VALUE "EMPLOYEES MEETING THE SERVICE CUTOFF".
+       01 HEADER2                  PIC X(80)
+         VALUE "EmpID Dept FirstName             LastName          YOS".
+       01 WS-EMPLOYEE-RECORD.
+           05 WS-EMPLOYEEID        PIC 9(6).
+           05 WS-DEPTCODE          PIC 9(3).
+           05 WS-LASTNAME          PIC A(20).
+           05 WS-FIRSTNAME         PIC A(20).
+           05 WS-YEARSOFSERVICE    PIC 9(2).
+
+       01 WS-EMPLOYEE-COUNT        PIC 9(5) VALUE 0.
+       01 WS-EMPLOYEE-TABLE.
+           05 EMP-ENTRY OCCURS 1 TO 9999 TIMES
+               DEPENDING ON WS-EMPLOYEE-COUNT
+               ASCENDING KEY IS EMP-LASTNAME
+               INDEXED BY EMPX.
+               10 EMP-EMPLOYEEID   PIC 9(6).
+               10 EMP-DEPTCODE     PIC 9(3).
+               10 EMP-LASTNAME     PIC A(20).
+               10 EMP-FIRSTNAME    PIC A(20).
+               10 EMP-YEARSOFSERVICE PIC 9(2).
+
+       01 WS-DEPT-COUNT             PIC 9(3) VALUE 0.
+       01 WS-DEPT-TABLE.
+           05 DEPT-ENTRY OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-DEPT-COUNT
+               INDEXED BY DEPTX.
+               10 DEPT-CODE            PIC 9(3).
+               10 DEPT-HEADCOUNT       PIC 9(5) VALUE 0.
+               10 DEPT-YOS-TOTAL       PIC 9(7) VALUE 0.
+       01 WS-DEPT-FOUND             PIC X VALUE 'N'.
+       01 WS-DEPT-AVERAGE           PIC ZZ9.99.
+
+       01 WS-YOS-CUTOFF             PIC 9(2) VALUE 5.
+
+       01 WS-MENU-CHOICE            PIC X.
+           88 MENU-ADD                   VALUE 'A' 'a'.
+           88 MENU-UPDATE                VALUE 'U' 'u'.
+           88 MENU-DELETE                VALUE 'D' 'd'.
+           88 MENU-ROSTER                VALUE 'R' 'r'.
+           88 MENU-SUMMARY                VALUE 'S' 's'.
+           88 MENU-QUIT                   VALUE 'Q' 'q'.
+
+       01 WS-OPERATOR-ID            PIC X(10).
+       01 WS-SESSION-ADDED          PIC 9(5) VALUE 0.
+       01 WS-SESSION-CHANGED        PIC 9(5) VALUE 0.
+       01 WS-SESSION-DELETED        PIC 9(5) VALUE 0.
+       01 WS-CURRENT-TIMESTAMP      PIC X(21).
+       01 WS-AUDIT-LINE             PIC X(80).
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 150-OPERATOR-LOGON.
+           PERFORM 201-INITIALIZE-RTN.
+           PERFORM 160-GET-YOS-CUTOFF.
+           PERFORM 205-MAIN-MENU UNTIL WS-EOF = 'Y'.
+           PERFORM 204-CLOSE-RTN.
+           PERFORM 170-WRITE-AUDIT-TRAIL.
+           DISPLAY "==================================================".
+           GOBACK.
+
+       150-OPERATOR-LOGON.
+           DISPLAY "Operator ID:"
+           ACCEPT WS-OPERATOR-ID.
+
+       160-GET-YOS-CUTOFF.
+           DISPLAY "Years-of-service cutoff for the roster report:"
+           ACCEPT WS-YOS-CUTOFF.
+
+       170-WRITE-AUDIT-TRAIL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN EXTEND AUDIT-LOG-FILE
+           STRING WS-CURRENT-TIMESTAMP(1:8) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               WS-CURRENT-TIMESTAMP(9:6) DELIMITED BY SIZE
+               ' OPERATOR:' DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               ' ADDED:' DELIMITED BY SIZE
+               WS-SESSION-ADDED DELIMITED BY SIZE
+               ' CHANGED:' DELIMITED BY SIZE
+               WS-SESSION-CHANGED DELIMITED BY SIZE
+               ' DELETED:' DELIMITED BY SIZE
+               WS-SESSION-DELETED DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       201-INITIALIZE-RTN.
+           OPEN I-O EMPLOYEE-FILE
+           IF EMPLOYEE-FILE-NOT-FOUND
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+       205-MAIN-MENU.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "(A)dd  (U)pdate  (D)elete  (R)oster  (S)ummary  "
+               "(Q)uit"
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE TRUE
+               WHEN MENU-ADD
+                   PERFORM 202-CREATE-EMPLOYEE
+               WHEN MENU-UPDATE
+                   PERFORM 220-UPDATE-EMPLOYEE
+               WHEN MENU-DELETE
+                   PERFORM 230-DELETE-EMPLOYEE
+               WHEN MENU-ROSTER
+                   PERFORM 203-DISPLAY-EMPLOYEES
+               WHEN MENU-SUMMARY
+                   PERFORM 240-DEPARTMENT-SUMMARY
+               WHEN MENU-QUIT
+                   MOVE 'Y' TO WS-EOF
+               WHEN OTHER
+                   DISPLAY "Invalid selection."
+           END-EVALUATE.
+
+       202-CREATE-EMPLOYEE.
+           PERFORM 301-GET-EMPLOYEE-DATA
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   WRITE EMPLOYEE-RECORD
+                   ADD 1 TO WS-SESSION-ADDED
+               NOT INVALID KEY
+                   DISPLAY "Error: Employee ID " EMPLOYEEID-IN
+                       " already exists on file."
+           END-READ.
+
+       301-GET-EMPLOYEE-DATA.
+           DISPLAY "Employee ID:"
+           ACCEPT WS-EMPLOYEEID
+           DISPLAY "Department Code:"
+           ACCEPT WS-DEPTCODE
+           DISPLAY "First Name:"
+           ACCEPT WS-FIRSTNAME
+           DISPLAY "Last Name:"
+           ACCEPT WS-LASTNAME
+           DISPLAY "Years of Service:"
+           ACCEPT WS-YEARSOFSERVICE
+           MOVE WS-EMPLOYEEID TO EMPLOYEEID-IN
+           MOVE WS-DEPTCODE TO DEPTCODE-IN
+           MOVE WS-LASTNAME TO LASTNAME-IN
+           MOVE WS-FIRSTNAME TO FIRSTNAME-IN
+           MOVE WS-YEARSOFSERVICE TO YEARSOFSERVICE-IN.
+
+       220-UPDATE-EMPLOYEE.
+           DISPLAY "Employee ID to update:"
+           ACCEPT WS-EMPLOYEEID
+           MOVE WS-EMPLOYEEID TO EMPLOYEEID-IN
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "Error: Employee ID not found."
+               NOT INVALID KEY
+                   DISPLAY "Current Department Code: " DEPTCODE-IN
+                   DISPLAY "Current First Name: " FIRSTNAME-IN
+                   DISPLAY "Current Last Name: " LASTNAME-IN
+                   DISPLAY "Current Years of Service: "
+                       YEARSOFSERVICE-IN
+                   DISPLAY "New Department Code:"
+                   ACCEPT DEPTCODE-IN
+                   DISPLAY "New First Name:"
+                   ACCEPT FIRSTNAME-IN
+                   DISPLAY "New Last Name:"
+                   ACCEPT LASTNAME-IN
+                   DISPLAY "New Years of Service:"
+                   ACCEPT YEARSOFSERVICE-IN
+                   REWRITE EMPLOYEE-RECORD
+                   ADD 1 TO WS-SESSION-CHANGED
+                   DISPLAY "Employee record updated."
+           END-READ.
+
+       230-DELETE-EMPLOYEE.
+           DISPLAY "Employee ID to delete:"
+           ACCEPT WS-EMPLOYEEID
+           MOVE WS-EMPLOYEEID TO EMPLOYEEID-IN
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "Error: Employee ID not found."
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-FILE RECORD
+                   ADD 1 TO WS-SESSION-DELETED
+                   DISPLAY "Employee record deleted."
+           END-READ.
+
+       203-DISPLAY-EMPLOYEES.
+           PERFORM 250-LOAD-EMPLOYEE-TABLE
+           IF WS-EMPLOYEE-COUNT > 0
+               SORT EMP-ENTRY ASCENDING KEY EMP-LASTNAME
+           END-IF
+           DISPLAY HEADER1
+           DISPLAY HEADER2
+           DISPLAY "=================================================="
+           PERFORM 251-DISPLAY-TABLE-ROW
+               VARYING EMPX FROM 1 BY 1
+               UNTIL EMPX > WS-EMPLOYEE-COUNT.
+
+       250-LOAD-EMPLOYEE-TABLE.
+           MOVE 0 TO WS-EMPLOYEE-COUNT
+           MOVE 'N' TO WS-EOF
+           MOVE LOW-VALUES TO EMPLOYEEID-IN
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMPLOYEEID-IN
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
+           IF WS-EOF NOT = 'Y'
+               PERFORM 252-READ-NEXT-EMPLOYEE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   IF YEARSOFSERVICE-IN >= WS-YOS-CUTOFF
+                       ADD 1 TO WS-EMPLOYEE-COUNT
+                       SET EMPX TO WS-EMPLOYEE-COUNT
+                       MOVE EMPLOYEEID-IN TO EMP-EMPLOYEEID(EMPX)
+                       MOVE DEPTCODE-IN TO EMP-DEPTCODE(EMPX)
+                       MOVE LASTNAME-IN TO EMP-LASTNAME(EMPX)
+                       MOVE FIRSTNAME-IN TO EMP-FIRSTNAME(EMPX)
+                       MOVE YEARSOFSERVICE-IN TO
+                           EMP-YEARSOFSERVICE(EMPX)
+                   END-IF
+                   PERFORM 252-READ-NEXT-EMPLOYEE
+               END-PERFORM
+           END-IF
+           MOVE 'N' TO WS-EOF.
+
+       252-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF.
+
+       251-DISPLAY-TABLE-ROW.
+           DISPLAY EMP-EMPLOYEEID(EMPX) SPACE
+               EMP-DEPTCODE(EMPX) SPACE SPACE
+               EMP-FIRSTNAME(EMPX) SPACE
+               EMP-LASTNAME(EMPX)
+               EMP-YEARSOFSERVICE(EMPX).
+
+       240-DEPARTMENT-SUMMARY.
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 'N' TO WS-EOF
+           MOVE LOW-VALUES TO EMPLOYEEID-IN
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMPLOYEEID-IN
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
+           IF WS-EOF NOT = 'Y'
+               PERFORM 252-READ-NEXT-EMPLOYEE
+               PERFORM 241-ACCUMULATE-DEPARTMENT UNTIL WS-EOF = 'Y'
+           END-IF
+           MOVE 'N' TO WS-EOF
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "DEPARTMENT ROSTER SUMMARY"
+           DISPLAY "Dept  Headcount  Avg Years of Service"
+           DISPLAY "--------------------------------------------------"
+           PERFORM 242-DISPLAY-DEPARTMENT-ROW
+               VARYING DEPTX FROM 1 BY 1 UNTIL DEPTX > WS-DEPT-COUNT.
+
+       241-ACCUMULATE-DEPARTMENT.
+           MOVE 'N' TO WS-DEPT-FOUND
+           PERFORM 243-FIND-DEPARTMENT
+               VARYING DEPTX FROM 1 BY 1 UNTIL DEPTX > WS-DEPT-COUNT
+           IF WS-DEPT-FOUND = 'N'
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE DEPTCODE-IN TO DEPT-CODE(WS-DEPT-COUNT)
+               MOVE 0 TO DEPT-HEADCOUNT(WS-DEPT-COUNT)
+               MOVE 0 TO DEPT-YOS-TOTAL(WS-DEPT-COUNT)
+               ADD 1 TO DEPT-HEADCOUNT(WS-DEPT-COUNT)
+               ADD YEARSOFSERVICE-IN TO DEPT-YOS-TOTAL(WS-DEPT-COUNT)
+           END-IF
+           PERFORM 252-READ-NEXT-EMPLOYEE.
+
+       243-FIND-DEPARTMENT.
+           IF DEPT-CODE(DEPTX) = DEPTCODE-IN
+               MOVE 'Y' TO WS-DEPT-FOUND
+               ADD 1 TO DEPT-HEADCOUNT(DEPTX)
+               ADD YEARSOFSERVICE-IN TO DEPT-YOS-TOTAL(DEPTX)
+           END-IF.
+
+       242-DISPLAY-DEPARTMENT-ROW.
+           COMPUTE WS-DEPT-AVERAGE =
+               DEPT-YOS-TOTAL(DEPTX) / DEPT-HEADCOUNT(DEPTX)
+           DISPLAY DEPT-CODE(DEPTX) SPACE SPACE
+               DEPT-HEADCOUNT(DEPTX) SPACE SPACE
+               WS-DEPT-AVERAGE.
+
+       204-CLOSE-RTN.
+           CLOSE EMPLOYEE-FILE.
+       END PROGRAM EMPLOYEE-RECORDS.
