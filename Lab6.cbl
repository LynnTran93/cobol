@@ -1,133 +1,496 @@
-      ******************************************************************
-      * Author:Lynn Tran
-      * Date:July 19, 2024
-      * Purpose:Lab 6
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB-6.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PARLIAMENT-FILE ASSIGN TO "C:\parliament.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PARLIAMENT-FILE.
-       01 PARLIAMENT-RECORD.
-           05 PROVINCE-NAME        PIC X(25).
-           05 LIBERAL-SEATS        PIC 99.
-           05 CONSERVATIVE-SEATS   PIC 99.
-           05 BQ-SEATS             PIC 99.
-           05 NDP-SEATS            PIC 99.
-           05 GREEN-SEATS          PIC 99.
-           05 INDEPENDENT-SEATS    PIC 99.
-           05 VACANT-SEATS         PIC 99.
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF                   PIC X(3) VALUE "No".
-       01 WS-INDEX                 PIC 99 VALUE 0.
-       01 WS-PARTY-ID              PIC 99.
-       01 WS-INPUT-PARTY           PIC X(20).
-       01 WS-MAX-SEATS             PIC 99.
-       01 WS-MAX-PARTY             PIC 99.
-
-       01 PROVINCE-TABLE.
-         05 PROVINCE-NAME-TABLE OCCURS 14 TIMES INDEXED BY IDX-PROVINCE.
-               10 PROVINCE-VALUE   PIC X(25).
-       01 PARTY-SEATS-TABLE.
-           05 PARTY-SEATS OCCURS 14 TIMES INDEXED BY IDX-PROVINCE2.
-               10 SEAT-COUNTS OCCURS 7 TIMES PIC 99.
-
-       01 PARTY-NAME-TABLE.
-           05 PARTY-NAME OCCURS 7 TIMES INDEXED BY IDX-PARTY.
-               10 NAME             PIC X(20) VALUE SPACES.
-
-
-       PROCEDURE DIVISION.
-       100-PRODUCE-PARTY-REPORT.
-           PERFORM 210-INITIALIZE
-           PERFORM 220-READ-PARLIAMENT-RECORD
-           PERFORM UNTIL WS-EOF = "Yes"
-               PERFORM 310-LOAD-TABLE
-               PERFORM 220-READ-PARLIAMENT-RECORD
-           END-PERFORM
-           PERFORM 330-SETUP-PARTY-NAMES
-           PERFORM 230-DISPLAY-MENU
-           PERFORM UNTIL WS-INPUT-PARTY = "EXIT"
-               PERFORM 240-GET-PARTY-ID
-               PERFORM 320-DISPLAY-PROVINCES
-               PERFORM 230-DISPLAY-MENU
-           END-PERFORM
-           PERFORM 230-CLOSE-RTN
-           STOP RUN.
-
-       210-INITIALIZE.
-           OPEN INPUT PARLIAMENT-FILE.
-
-       220-READ-PARLIAMENT-RECORD.
-           READ PARLIAMENT-FILE INTO PARLIAMENT-RECORD
-               AT END MOVE "Yes" TO WS-EOF
-           END-READ.
-
-       310-LOAD-TABLE.
-           ADD 1 TO WS-INDEX
-           SET IDX-PROVINCE TO WS-INDEX
-           MOVE PROVINCE-NAME TO PROVINCE-VALUE(IDX-PROVINCE)
-           MOVE LIBERAL-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 1)
-           MOVE CONSERVATIVE-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 2)
-           MOVE BQ-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 3)
-           MOVE NDP-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 4)
-           MOVE GREEN-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 5)
-           MOVE INDEPENDENT-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 6)
-           MOVE VACANT-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 7).
-
-       330-SETUP-PARTY-NAMES.
-           MOVE "LIBERAL" TO NAME(1)
-           MOVE "CONSERVATIVE" TO NAME(2)
-           MOVE "BQ" TO NAME(3)
-           MOVE "NDP" TO NAME(4)
-           MOVE "GREEN PARTY" TO NAME(5)
-           MOVE "INDEPENDENT" TO NAME(6)
-           MOVE "VACANT" TO NAME(7).
-
-       230-DISPLAY-MENU.
-           DISPLAY "Enter Party name (Liberal, Conservative, BQ, NDP,
-      -    "Green Party, Independent, Vacant) or type EXIT to stop:"
-           ACCEPT WS-INPUT-PARTY
-           MOVE FUNCTION UPPER-CASE(WS-INPUT-PARTY) TO WS-INPUT-PARTY.
-
-       240-GET-PARTY-ID.
-           MOVE 0 TO WS-PARTY-ID
-           PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7 OR
-           WS-PARTY-ID > 0
-               IF WS-INPUT-PARTY = NAME(IDX-PARTY)
-                   MOVE IDX-PARTY TO WS-PARTY-ID
-               END-IF
-           END-PERFORM
-           IF WS-PARTY-ID = 0
-               DISPLAY "Invalid party name."
-               MOVE "EXIT" TO WS-INPUT-PARTY.
-
-       320-DISPLAY-PROVINCES.
-           IF WS-PARTY-ID > 0
-               PERFORM VARYING IDX-PROVINCE FROM 1 BY 1 UNTIL
-               IDX-PROVINCE > WS-INDEX
-                   MOVE 0 TO WS-MAX-SEATS
-                   MOVE 0 TO WS-MAX-PARTY
-               PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7
-                  IF SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) > WS-MAX-SEATS
-               MOVE SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) TO WS-MAX-SEATS
-               MOVE IDX-PARTY TO WS-MAX-PARTY
-                  END-IF
-               END-PERFORM
-                   IF WS-MAX-PARTY = WS-PARTY-ID
-                       DISPLAY PROVINCE-VALUE(IDX-PROVINCE)
-                   END-IF
-               END-PERFORM
-           END-IF.
-
-       230-CLOSE-RTN.
-           CLOSE PARLIAMENT-FILE.
-
-       END PROGRAM LAB-6.
+      ******************************************************************
+      * Author:Lynn Tran
+      * Date:July 19, 2024
+      * Purpose:Lab 6
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Added a national total-seats-won figure per
+      *                 party to the province listing.
+      *   2026-08-09 LT Added a reverse lookup by province, showing the
+      *                 full seat breakdown across all parties.
+      *   2026-08-09 LT Added a majority-government check after the
+      *                 seat data loads.
+      *   2026-08-09 LT Added a prior-run snapshot and by-election
+      *                 change report comparing this run against it.
+      *   2026-08-09 LT Added a validation step that flags a province
+      *                 whose seat counts don't sum to its known total.
+      *   2026-08-09 LT Report output is now also written to a file
+      *                 instead of only DISPLAYed.
+      *   2026-08-09 LT Ends with GOBACK instead of STOP RUN so this
+      *                 program can also be CALLed as a subprogram from
+      *                 the shop menu dispatcher; behaves the same as
+      *                 STOP RUN when run standalone.
+      *   2026-08-09 LT Takes an optional run-mode parameter. A caller
+      *                 that passes 'B' gets the seat-total report and
+      *                 snapshot with none of the interactive party/
+      *                 province lookup prompts, for unattended callers
+      *                 such as the overnight batch wrapper. Any other
+      *                 value (including none, for a caller that still
+      *                 uses the old no-parameter CALL) behaves exactly
+      *                 as before.
+      *   2026-08-09 LT 210-INITIALIZE now resets WS-EOF, WS-INDEX,
+      *                 WS-SNAPSHOT-EOF and WS-PRIOR-INDEX instead of
+      *                 relying on their WORKING-STORAGE VALUE clauses,
+      *                 which only take effect once per run unit. Now
+      *                 that this program can be CALLed more than once
+      *                 in the same run (e.g. the shop menu dispatcher
+      *                 offering "Election seat totals" repeatedly),
+      *                 leftover values from a prior CALL no longer
+      *                 skip the parliament/snapshot loads or drive
+      *                 PROVINCE-TABLE/PARTY-SEATS-TABLE past their
+      *                 OCCURS bound.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB-6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARLIAMENT-FILE ASSIGN TO "C:\parliament.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SNAPSHOT-FILE ASSIGN TO "../LAB6.SNP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-STATUS.
+           SELECT LAB6-REPORT-FILE ASSIGN TO "../LAB6REPORT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARLIAMENT-FILE.
+       01 PARLIAMENT-RECORD.
+           05 PROVINCE-NAME        PIC X(25).
+           05 LIBERAL-SEATS        PIC 99.
+           05 CONSERVATIVE-SEATS   PIC 99.
+           05 BQ-SEATS             PIC 99.
+           05 NDP-SEATS            PIC 99.
+           05 GREEN-SEATS          PIC 99.
+           05 INDEPENDENT-SEATS    PIC 99.
+           05 VACANT-SEATS         PIC 99.
+
+       FD SNAPSHOT-FILE.
+       01 SNAPSHOT-RECORD.
+           05 SNAP-PROVINCE-NAME   PIC X(25).
+           05 SNAP-SEAT-COUNTS OCCURS 7 TIMES PIC 99.
+
+       FD LAB6-REPORT-FILE.
+       01 LAB6-REPORT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                   PIC X(3) VALUE "No".
+       01 WS-INDEX                 PIC 99 VALUE 0.
+       01 WS-PARTY-ID              PIC 99.
+       01 WS-INPUT-PARTY           PIC X(20).
+       01 WS-MAX-SEATS             PIC 99.
+       01 WS-MAX-PARTY             PIC 99.
+       01 WS-REPORT-LINE           PIC X(80).
+
+       01 WS-LOOKUP-MODE           PIC X VALUE 'P'.
+           88 PARTY-LOOKUP-MODE        VALUE 'P'.
+           88 PROVINCE-LOOKUP-MODE     VALUE 'R'.
+       01 WS-INPUT-PROVINCE        PIC X(25).
+       01 WS-PROVINCE-MATCH        PIC 99 VALUE 0.
+
+       01 WS-PARTY-TOTAL-SEATS     PIC 9(4) VALUE 0.
+       01 WS-PARTY-TOTAL-SEATS-FMT PIC ZZZ9.
+
+       01 WS-NATIONAL-PARTY-TOTALS.
+           05 NATIONAL-PARTY-TOTAL OCCURS 7 TIMES PIC 9(4).
+       01 WS-NATIONAL-TOTAL-SEATS  PIC 9(4) VALUE 0.
+       01 WS-MAJORITY-THRESHOLD    PIC 9(4) VALUE 0.
+       01 WS-MAJORITY-PARTY        PIC 99 VALUE 0.
+       01 WS-MAJORITY-MARGIN       PIC 9(4) VALUE 0.
+       01 WS-MAJORITY-MARGIN-FMT   PIC ZZZ9.
+
+       01 WS-SNAPSHOT-STATUS       PIC X(2) VALUE '00'.
+           88 SNAPSHOT-FILE-OK         VALUE '00'.
+       01 WS-SNAPSHOT-EOF          PIC X VALUE 'N'.
+           88 NO-MORE-SNAPSHOT-RECORDS VALUE 'Y'.
+       01 WS-PRIOR-INDEX           PIC 99 VALUE 0.
+       01 WS-PRIOR-MATCH           PIC 99 VALUE 0.
+       01 WS-DELTA                 PIC S999 VALUE 0.
+       01 WS-DELTA-FMT             PIC -ZZ9.
+
+       01 PRIOR-PROVINCE-TABLE.
+           05 PRIOR-PROVINCE-VALUE-TAB OCCURS 14 TIMES
+               INDEXED BY IDX-PRIOR.
+               10 PRIOR-PROVINCE-VALUE PIC X(25).
+       01 PRIOR-PARTY-SEATS-TABLE.
+           05 PRIOR-PARTY-SEATS OCCURS 14 TIMES INDEXED BY IDX-PRIOR2.
+               10 PRIOR-SEAT-COUNTS OCCURS 7 TIMES PIC 99.
+
+       01 WS-ROW-SEAT-TOTAL        PIC 999 VALUE 0.
+       01 WS-REF-MATCH             PIC 99 VALUE 0.
+       01 WS-PROVINCE-REF-TABLE.
+           05 PROVINCE-REF OCCURS 13 TIMES INDEXED BY IDX-REF.
+               10 REF-PROVINCE-NAME   PIC X(25).
+               10 REF-EXPECTED-SEATS  PIC 999.
+
+       01 PROVINCE-TABLE.
+         05 PROVINCE-NAME-TABLE OCCURS 14 TIMES INDEXED BY IDX-PROVINCE.
+               10 PROVINCE-VALUE   PIC X(25).
+       01 PARTY-SEATS-TABLE.
+           05 PARTY-SEATS OCCURS 14 TIMES INDEXED BY IDX-PROVINCE2.
+               10 SEAT-COUNTS OCCURS 7 TIMES PIC 99.
+
+       01 PARTY-NAME-TABLE.
+           05 PARTY-NAME OCCURS 7 TIMES INDEXED BY IDX-PARTY.
+               10 NAME             PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-RUN-MODE                  PIC X.
+           88 LK-BATCH-MODE                VALUE 'B'.
+
+       PROCEDURE DIVISION USING LK-RUN-MODE.
+       100-PRODUCE-PARTY-REPORT.
+           PERFORM 210-INITIALIZE
+           PERFORM 217-SETUP-PROVINCE-REFERENCE
+           PERFORM 215-LOAD-PRIOR-SNAPSHOT
+           PERFORM 220-READ-PARLIAMENT-RECORD
+           PERFORM UNTIL WS-EOF = "Yes"
+               PERFORM 310-LOAD-TABLE
+               PERFORM 220-READ-PARLIAMENT-RECORD
+           END-PERFORM
+           PERFORM 330-SETUP-PARTY-NAMES
+           PERFORM 340-CHECK-MAJORITY
+           PERFORM 370-BYELECTION-CHANGE-REPORT
+           IF NOT LK-BATCH-MODE
+               PERFORM 200-SELECT-LOOKUP-MODE
+               EVALUATE TRUE
+                   WHEN PROVINCE-LOOKUP-MODE
+                       PERFORM 235-DISPLAY-PROVINCE-MENU
+                       PERFORM UNTIL WS-INPUT-PROVINCE = "EXIT"
+                           PERFORM 350-LOOKUP-PROVINCE
+                           PERFORM 235-DISPLAY-PROVINCE-MENU
+                       END-PERFORM
+                   WHEN OTHER
+                       PERFORM 230-DISPLAY-MENU
+                       PERFORM UNTIL WS-INPUT-PARTY = "EXIT"
+                           PERFORM 240-GET-PARTY-ID
+                           PERFORM 320-DISPLAY-PROVINCES
+                           PERFORM 230-DISPLAY-MENU
+                       END-PERFORM
+               END-EVALUATE
+           END-IF
+           PERFORM 390-SAVE-SNAPSHOT
+           PERFORM 230-CLOSE-RTN
+           GOBACK.
+
+       210-INITIALIZE.
+           MOVE "No" TO WS-EOF
+           MOVE 'N' TO WS-SNAPSHOT-EOF
+           MOVE 0 TO WS-INDEX
+           MOVE 0 TO WS-PRIOR-INDEX
+           OPEN INPUT PARLIAMENT-FILE
+           OPEN OUTPUT LAB6-REPORT-FILE.
+
+       215-LOAD-PRIOR-SNAPSHOT.
+           OPEN INPUT SNAPSHOT-FILE
+           IF SNAPSHOT-FILE-OK
+               PERFORM 216-READ-SNAPSHOT-ROW
+               PERFORM UNTIL NO-MORE-SNAPSHOT-RECORDS
+                   ADD 1 TO WS-PRIOR-INDEX
+                   SET IDX-PRIOR TO WS-PRIOR-INDEX
+                   MOVE SNAP-PROVINCE-NAME TO
+                       PRIOR-PROVINCE-VALUE(IDX-PRIOR)
+                   PERFORM VARYING IDX-PARTY FROM 1 BY 1
+                       UNTIL IDX-PARTY > 7
+                       MOVE SNAP-SEAT-COUNTS(IDX-PARTY) TO
+                           PRIOR-SEAT-COUNTS(IDX-PRIOR, IDX-PARTY)
+                   END-PERFORM
+                   PERFORM 216-READ-SNAPSHOT-ROW
+               END-PERFORM
+               CLOSE SNAPSHOT-FILE
+           END-IF.
+
+       216-READ-SNAPSHOT-ROW.
+           READ SNAPSHOT-FILE
+               AT END MOVE 'Y' TO WS-SNAPSHOT-EOF.
+
+       217-SETUP-PROVINCE-REFERENCE.
+           MOVE "ONTARIO" TO REF-PROVINCE-NAME(1)
+           MOVE 121 TO REF-EXPECTED-SEATS(1)
+           MOVE "QUEBEC" TO REF-PROVINCE-NAME(2)
+           MOVE 78 TO REF-EXPECTED-SEATS(2)
+           MOVE "BRITISH COLUMBIA" TO REF-PROVINCE-NAME(3)
+           MOVE 42 TO REF-EXPECTED-SEATS(3)
+           MOVE "ALBERTA" TO REF-PROVINCE-NAME(4)
+           MOVE 34 TO REF-EXPECTED-SEATS(4)
+           MOVE "MANITOBA" TO REF-PROVINCE-NAME(5)
+           MOVE 14 TO REF-EXPECTED-SEATS(5)
+           MOVE "SASKATCHEWAN" TO REF-PROVINCE-NAME(6)
+           MOVE 14 TO REF-EXPECTED-SEATS(6)
+           MOVE "NOVA SCOTIA" TO REF-PROVINCE-NAME(7)
+           MOVE 11 TO REF-EXPECTED-SEATS(7)
+           MOVE "NEW BRUNSWICK" TO REF-PROVINCE-NAME(8)
+           MOVE 10 TO REF-EXPECTED-SEATS(8)
+           MOVE "NEWFOUNDLAND AND LABRADOR" TO REF-PROVINCE-NAME(9)
+           MOVE 7 TO REF-EXPECTED-SEATS(9)
+           MOVE "PRINCE EDWARD ISLAND" TO REF-PROVINCE-NAME(10)
+           MOVE 4 TO REF-EXPECTED-SEATS(10)
+           MOVE "NORTHWEST TERRITORIES" TO REF-PROVINCE-NAME(11)
+           MOVE 1 TO REF-EXPECTED-SEATS(11)
+           MOVE "NUNAVUT" TO REF-PROVINCE-NAME(12)
+           MOVE 1 TO REF-EXPECTED-SEATS(12)
+           MOVE "YUKON" TO REF-PROVINCE-NAME(13)
+           MOVE 1 TO REF-EXPECTED-SEATS(13).
+
+       220-READ-PARLIAMENT-RECORD.
+           READ PARLIAMENT-FILE INTO PARLIAMENT-RECORD
+               AT END MOVE "Yes" TO WS-EOF
+           END-READ.
+
+       310-LOAD-TABLE.
+           ADD 1 TO WS-INDEX
+           SET IDX-PROVINCE TO WS-INDEX
+           MOVE FUNCTION UPPER-CASE(PROVINCE-NAME) TO
+               PROVINCE-VALUE(IDX-PROVINCE)
+           MOVE LIBERAL-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 1)
+           MOVE CONSERVATIVE-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 2)
+           MOVE BQ-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 3)
+           MOVE NDP-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 4)
+           MOVE GREEN-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 5)
+           MOVE INDEPENDENT-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 6)
+           MOVE VACANT-SEATS TO SEAT-COUNTS(IDX-PROVINCE, 7)
+           PERFORM 315-VALIDATE-PROVINCE-SEATS.
+
+       315-VALIDATE-PROVINCE-SEATS.
+           MOVE 0 TO WS-ROW-SEAT-TOTAL
+           PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7
+               ADD SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) TO
+                   WS-ROW-SEAT-TOTAL
+           END-PERFORM
+           MOVE 0 TO WS-REF-MATCH
+           PERFORM VARYING IDX-REF FROM 1 BY 1
+               UNTIL IDX-REF > 13 OR WS-REF-MATCH > 0
+               IF REF-PROVINCE-NAME(IDX-REF) =
+                   PROVINCE-VALUE(IDX-PROVINCE)
+                   SET WS-REF-MATCH TO IDX-REF
+               END-IF
+           END-PERFORM
+           IF WS-REF-MATCH > 0
+               IF WS-ROW-SEAT-TOTAL NOT =
+                   REF-EXPECTED-SEATS(WS-REF-MATCH)
+                   DISPLAY "WARNING: " PROVINCE-VALUE(IDX-PROVINCE)
+                       " SEAT COUNTS SUM TO " WS-ROW-SEAT-TOTAL
+                       " BUT SHOULD TOTAL "
+                       REF-EXPECTED-SEATS(WS-REF-MATCH)
+               END-IF
+           END-IF.
+
+       330-SETUP-PARTY-NAMES.
+           MOVE "LIBERAL" TO NAME(1)
+           MOVE "CONSERVATIVE" TO NAME(2)
+           MOVE "BQ" TO NAME(3)
+           MOVE "NDP" TO NAME(4)
+           MOVE "GREEN PARTY" TO NAME(5)
+           MOVE "INDEPENDENT" TO NAME(6)
+           MOVE "VACANT" TO NAME(7).
+
+       340-CHECK-MAJORITY.
+           MOVE 0 TO WS-NATIONAL-TOTAL-SEATS
+           PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7
+               MOVE 0 TO NATIONAL-PARTY-TOTAL(IDX-PARTY)
+               PERFORM VARYING IDX-PROVINCE FROM 1 BY 1
+                   UNTIL IDX-PROVINCE > WS-INDEX
+                   ADD SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) TO
+                       NATIONAL-PARTY-TOTAL(IDX-PARTY)
+               END-PERFORM
+               ADD NATIONAL-PARTY-TOTAL(IDX-PARTY) TO
+                   WS-NATIONAL-TOTAL-SEATS
+           END-PERFORM
+           COMPUTE WS-MAJORITY-THRESHOLD =
+               (WS-NATIONAL-TOTAL-SEATS / 2) + 1
+           MOVE 0 TO WS-MAJORITY-PARTY
+           PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 6
+               IF NATIONAL-PARTY-TOTAL(IDX-PARTY) >=
+                   WS-MAJORITY-THRESHOLD
+                   MOVE IDX-PARTY TO WS-MAJORITY-PARTY
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-REPORT-LINE
+           IF WS-MAJORITY-PARTY > 0
+               COMPUTE WS-MAJORITY-MARGIN =
+                   NATIONAL-PARTY-TOTAL(WS-MAJORITY-PARTY) -
+                   WS-MAJORITY-THRESHOLD + 1
+               MOVE WS-MAJORITY-MARGIN TO WS-MAJORITY-MARGIN-FMT
+               STRING NAME(WS-MAJORITY-PARTY) DELIMITED BY SIZE
+                   ' HAS A MAJORITY GOVERNMENT BY ' DELIMITED BY SIZE
+                   WS-MAJORITY-MARGIN-FMT DELIMITED BY SIZE
+                   ' SEATS' DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           ELSE
+               MOVE 'NO PARTY HAS A MAJORITY GOVERNMENT.'
+                   TO WS-REPORT-LINE
+           END-IF
+           DISPLAY WS-REPORT-LINE
+           PERFORM 380-WRITE-REPORT-LINE.
+
+       370-BYELECTION-CHANGE-REPORT.
+           IF WS-PRIOR-INDEX > 0
+               MOVE "BY-ELECTION CHANGES SINCE LAST RUN:"
+                   TO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+               PERFORM 380-WRITE-REPORT-LINE
+               PERFORM VARYING IDX-PROVINCE FROM 1 BY 1
+                   UNTIL IDX-PROVINCE > WS-INDEX
+                   PERFORM 375-FIND-PRIOR-PROVINCE
+                   IF WS-PRIOR-MATCH > 0
+                       PERFORM VARYING IDX-PARTY FROM 1 BY 1
+                           UNTIL IDX-PARTY > 7
+                           IF SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) NOT =
+                               PRIOR-SEAT-COUNTS(WS-PRIOR-MATCH,
+                                   IDX-PARTY)
+                               PERFORM 376-SHOW-SEAT-CHANGE
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           ELSE
+               DISPLAY "NO PRIOR SNAPSHOT -- SKIPPING CHANGE REPORT."
+           END-IF.
+
+       375-FIND-PRIOR-PROVINCE.
+           MOVE 0 TO WS-PRIOR-MATCH
+           PERFORM VARYING IDX-PRIOR FROM 1 BY 1
+               UNTIL IDX-PRIOR > WS-PRIOR-INDEX OR WS-PRIOR-MATCH > 0
+               IF PRIOR-PROVINCE-VALUE(IDX-PRIOR) =
+                   PROVINCE-VALUE(IDX-PROVINCE)
+                   SET WS-PRIOR-MATCH TO IDX-PRIOR
+               END-IF
+           END-PERFORM.
+
+       376-SHOW-SEAT-CHANGE.
+           COMPUTE WS-DELTA = SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) -
+               PRIOR-SEAT-COUNTS(WS-PRIOR-MATCH, IDX-PARTY)
+           MOVE WS-DELTA TO WS-DELTA-FMT
+           STRING PROVINCE-VALUE(IDX-PROVINCE) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               NAME(IDX-PARTY) DELIMITED BY SIZE
+               ' CHANGED BY ' DELIMITED BY SIZE
+               WS-DELTA-FMT DELIMITED BY SIZE
+               ' SEATS' DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           PERFORM 380-WRITE-REPORT-LINE.
+
+       200-SELECT-LOOKUP-MODE.
+           DISPLAY "Look up by Party or pRovince (P/R)?"
+           ACCEPT WS-LOOKUP-MODE
+           MOVE FUNCTION UPPER-CASE(WS-LOOKUP-MODE) TO WS-LOOKUP-MODE.
+
+       230-DISPLAY-MENU.
+           DISPLAY "Enter Party name (Liberal, Conservative, BQ, NDP,
+      -    "Green Party, Independent, Vacant) or type EXIT to stop:"
+           ACCEPT WS-INPUT-PARTY
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-PARTY) TO WS-INPUT-PARTY.
+
+       235-DISPLAY-PROVINCE-MENU.
+           DISPLAY "Enter province name to look up (or type EXIT to
+      -    "stop):"
+           ACCEPT WS-INPUT-PROVINCE
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-PROVINCE) TO
+               WS-INPUT-PROVINCE.
+
+       240-GET-PARTY-ID.
+           MOVE 0 TO WS-PARTY-ID
+           PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7 OR
+           WS-PARTY-ID > 0
+               IF WS-INPUT-PARTY = NAME(IDX-PARTY)
+                   MOVE IDX-PARTY TO WS-PARTY-ID
+               END-IF
+           END-PERFORM
+           IF WS-PARTY-ID = 0
+               DISPLAY "Invalid party name."
+               MOVE "EXIT" TO WS-INPUT-PARTY.
+
+       320-DISPLAY-PROVINCES.
+           IF WS-PARTY-ID > 0
+               PERFORM 326-COMPUTE-PARTY-TOTAL
+               MOVE WS-PARTY-TOTAL-SEATS TO WS-PARTY-TOTAL-SEATS-FMT
+               STRING NAME(WS-PARTY-ID) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   WS-PARTY-TOTAL-SEATS-FMT DELIMITED BY SIZE
+                   " SEATS" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+               PERFORM 380-WRITE-REPORT-LINE
+               PERFORM VARYING IDX-PROVINCE FROM 1 BY 1 UNTIL
+               IDX-PROVINCE > WS-INDEX
+                   MOVE 0 TO WS-MAX-SEATS
+                   MOVE 0 TO WS-MAX-PARTY
+               PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7
+                  IF SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) > WS-MAX-SEATS
+               MOVE SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) TO WS-MAX-SEATS
+               MOVE IDX-PARTY TO WS-MAX-PARTY
+                  END-IF
+               END-PERFORM
+                   IF WS-MAX-PARTY = WS-PARTY-ID
+                       DISPLAY PROVINCE-VALUE(IDX-PROVINCE)
+                       MOVE PROVINCE-VALUE(IDX-PROVINCE) TO
+                           WS-REPORT-LINE
+                       PERFORM 380-WRITE-REPORT-LINE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       326-COMPUTE-PARTY-TOTAL.
+           MOVE 0 TO WS-PARTY-TOTAL-SEATS
+           PERFORM VARYING IDX-PROVINCE FROM 1 BY 1
+               UNTIL IDX-PROVINCE > WS-INDEX
+               ADD SEAT-COUNTS(IDX-PROVINCE, WS-PARTY-ID) TO
+                   WS-PARTY-TOTAL-SEATS
+           END-PERFORM.
+
+       350-LOOKUP-PROVINCE.
+           IF WS-INPUT-PROVINCE NOT = "EXIT"
+               MOVE 0 TO WS-PROVINCE-MATCH
+               PERFORM VARYING IDX-PROVINCE FROM 1 BY 1
+                   UNTIL IDX-PROVINCE > WS-INDEX
+                       OR WS-PROVINCE-MATCH > 0
+                   IF PROVINCE-VALUE(IDX-PROVINCE) = WS-INPUT-PROVINCE
+                       SET WS-PROVINCE-MATCH TO IDX-PROVINCE
+                   END-IF
+               END-PERFORM
+               IF WS-PROVINCE-MATCH = 0
+                   DISPLAY "Province not found."
+               ELSE
+                   PERFORM 360-SHOW-PROVINCE-BREAKDOWN
+               END-IF
+           END-IF.
+
+       360-SHOW-PROVINCE-BREAKDOWN.
+           MOVE PROVINCE-VALUE(WS-PROVINCE-MATCH) TO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           PERFORM 380-WRITE-REPORT-LINE
+           PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7
+               STRING '  ' DELIMITED BY SIZE
+                   NAME(IDX-PARTY) DELIMITED BY SIZE
+                   ': ' DELIMITED BY SIZE
+                   SEAT-COUNTS(WS-PROVINCE-MATCH, IDX-PARTY)
+                       DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+               PERFORM 380-WRITE-REPORT-LINE
+           END-PERFORM.
+
+       380-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO LAB6-REPORT-RECORD
+           WRITE LAB6-REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE.
+
+       390-SAVE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE
+           PERFORM VARYING IDX-PROVINCE FROM 1 BY 1
+               UNTIL IDX-PROVINCE > WS-INDEX
+               MOVE PROVINCE-VALUE(IDX-PROVINCE) TO SNAP-PROVINCE-NAME
+               PERFORM VARYING IDX-PARTY FROM 1 BY 1 UNTIL IDX-PARTY > 7
+                   MOVE SEAT-COUNTS(IDX-PROVINCE, IDX-PARTY) TO
+                       SNAP-SEAT-COUNTS(IDX-PARTY)
+               END-PERFORM
+               WRITE SNAPSHOT-RECORD
+           END-PERFORM
+           CLOSE SNAPSHOT-FILE.
+
+       230-CLOSE-RTN.
+           CLOSE PARLIAMENT-FILE
+           CLOSE LAB6-REPORT-FILE.
+
+       END PROGRAM LAB-6.
