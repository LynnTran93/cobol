@@ -3,6 +3,28 @@
       * Date:June 21, 2024
       * Purpose:Lab5
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Converted STOCKFILE to an indexed file keyed on
+      *                 STOCKSYMBOL so lookups no longer need the
+      *                 in-memory table or its 20-row cap.
+      *   2026-08-09 LT Added a batch mode that reads a file of symbols
+      *                 and writes matched name/price lines to a report
+      *                 file, reusing the interactive lookup logic.
+      *   2026-08-09 LT Added an audit log of stock symbols that were
+      *                 looked up but not found on STOCKFILE.
+      *   2026-08-09 LT Added an update mode so a stock's name and
+      *                 closing price can be maintained from this
+      *                 program instead of hand-editing STOCKFILE.
+      *   2026-08-09 LT Moved STOCKRECORD into the shared STOCKREC
+      *                 copybook so PROJECT2 stays in sync with it.
+      *   2026-08-09 LT Ends with GOBACK instead of STOP RUN so this
+      *                 program can also be CALLed as a subprogram from
+      *                 the shop menu dispatcher; behaves the same as
+      *                 STOP RUN when run standalone.
+      *   2026-08-09 LT Lookup now treats a deactivated stock (see
+      *                 STOCK-STATUS on STOCKREC) the same as one not
+      *                 found on file, in both interactive and batch
+      *                 mode, since both share 320-LOOKUP-STOCK.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STOCKS-LOOKUP.
@@ -11,65 +33,89 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STOCKFILE ASSIGN TO 'C:\STOCKS.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STOCKSYMBOL
+               FILE STATUS IS WS-STOCKFILE-STATUS.
+           SELECT BATCH-INPUT-FILE ASSIGN TO 'BATCHSYMBOLS.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-REPORT-FILE ASSIGN TO 'BATCHLOOKUP.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAILED-LOOKUP-LOG ASSIGN TO 'FAILEDLOOKUPS.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD STOCKFILE.
-       01 STOCKRECORD.
-           05 STOCKSYMBOL         PIC X(7).
-           05 STOCKNAME           PIC X(25).
-           05 CLOSINGPRICE        PIC 9(4)V99.
+           COPY STOCKREC.
+
+       FD BATCH-INPUT-FILE.
+       01 BATCH-INPUT-RECORD      PIC X(7).
+
+       FD BATCH-REPORT-FILE.
+       01 BATCH-REPORT-RECORD     PIC X(60).
+
+       FD FAILED-LOOKUP-LOG.
+       01 FAILED-LOOKUP-RECORD    PIC X(40).
 
        WORKING-STORAGE SECTION.
+       01 WS-CURRENT-TIMESTAMP    PIC X(21).
        01 WS-EOF                  PIC X VALUE 'N'.
-       01 WS-RECORDCOUNT          PIC 9(2) VALUE 0.
+       01 WS-BATCH-EOF            PIC X VALUE 'N'.
+       01 WS-STOCKFILE-STATUS     PIC X(2) VALUE '00'.
+           88 STOCKFILE-OK             VALUE '00'.
+           88 STOCKFILE-NOT-FOUND      VALUE '23'.
        01 WS-STOCKSYMBOL          PIC X(7).
        01 WS-FOUND                PIC X VALUE 'N'.
        01 WS-INDEX                PIC 9(2) VALUE 0.
-       01 STOCKSTABLE.
-           05 STOCKENTRY OCCURS 20 TIMES INDEXED BY STK-INDEX.
-               10 STOCKTABLESYMBOL    PIC X(7).
-               10 STOCKTABLENAME      PIC X(25).
-               10 STOCKTABLEPRICE     PIC 9(4)V99.
        01 STOCKSYMBOLINPUT        PIC X(7).
        01 PADDEDSTOCKSYMBOLINPUT  PIC X(7).
        01 DISPLAYNAME             PIC X(25).
        01 DISPLAYPRICE            PIC Z,ZZ9.99.
+       01 WS-RUN-MODE             PIC X VALUE 'I'.
+           88 INTERACTIVE-MODE        VALUE 'I'.
+           88 BATCH-LOOKUP-MODE       VALUE 'B'.
+           88 UPDATE-MODE             VALUE 'U'.
 
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
+           PERFORM 200-SELECT-MODE
            PERFORM 210-INITIALIZE
-           PERFORM 220-READ-FILE
-           PERFORM UNTIL WS-EOF = 'Y'
-               PERFORM 310-LOAD-TABLE
-               PERFORM 220-READ-FILE
-           END-PERFORM
-           PERFORM 230-DISPLAY-MENU
-           PERFORM UNTIL STOCKSYMBOLINPUT = 'EXIT'
-               PERFORM 240-PAD-STOCK-SYMBOL
-               PERFORM 320-LOOKUP-STOCK
-               PERFORM 230-DISPLAY-MENU
-           END-PERFORM
-           STOP RUN.
+           EVALUATE TRUE
+               WHEN BATCH-LOOKUP-MODE
+                   PERFORM 400-BATCH-LOOKUP
+               WHEN UPDATE-MODE
+                   PERFORM 510-DISPLAY-UPDATE-MENU
+                   PERFORM UNTIL STOCKSYMBOLINPUT = 'EXIT'
+                       PERFORM 240-PAD-STOCK-SYMBOL
+                       PERFORM 520-UPDATE-STOCK-ENTRY
+                       PERFORM 510-DISPLAY-UPDATE-MENU
+                   END-PERFORM
+               WHEN OTHER
+                   PERFORM 230-DISPLAY-MENU
+                   PERFORM UNTIL STOCKSYMBOLINPUT = 'EXIT'
+                       PERFORM 240-PAD-STOCK-SYMBOL
+                       PERFORM 320-LOOKUP-STOCK
+                       PERFORM 230-DISPLAY-MENU
+                   END-PERFORM
+           END-EVALUATE
+           CLOSE STOCKFILE
+           CLOSE FAILED-LOOKUP-LOG
+           GOBACK.
 
-       210-INITIALIZE.
-           OPEN INPUT STOCKFILE
-           MOVE 'N' TO WS-EOF.
+       200-SELECT-MODE.
+           DISPLAY 'Interactive, Batch, or Update lookup (I/B/U)?'
+           ACCEPT WS-RUN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE.
 
-       220-READ-FILE.
-           READ STOCKFILE INTO STOCKRECORD
-               AT END MOVE 'Y' TO WS-EOF.
-
-       310-LOAD-TABLE.
-           IF WS-RECORDCOUNT < 20
-               ADD 1 TO WS-RECORDCOUNT
-               SET STK-INDEX TO WS-RECORDCOUNT
-               MOVE STOCKSYMBOL TO STOCKTABLESYMBOL(STK-INDEX)
-               MOVE STOCKNAME TO STOCKTABLENAME(STK-INDEX)
-               MOVE CLOSINGPRICE TO STOCKTABLEPRICE(STK-INDEX)
+       210-INITIALIZE.
+           IF UPDATE-MODE
+               OPEN I-O STOCKFILE
            ELSE
-           DISPLAY 'Error:Table capacity reached. Records not loaded.'.
+               OPEN INPUT STOCKFILE
+           END-IF
+           OPEN EXTEND FAILED-LOOKUP-LOG
+           MOVE 'N' TO WS-EOF.
 
        230-DISPLAY-MENU.
            DISPLAY 'Enter stock symbol to lookup(or type EXIT to stop):'
@@ -86,17 +132,85 @@
 
        320-LOOKUP-STOCK.
            MOVE 'N' TO WS-FOUND
-           PERFORM VARYING STK-INDEX FROM 1 BY 1
-           UNTIL STK-INDEX > WS-RECORDCOUNT OR WS-FOUND = 'Y'
-               IF PADDEDSTOCKSYMBOLINPUT = STOCKTABLESYMBOL(STK-INDEX)
-                   MOVE 'Y' TO WS-FOUND
-                   MOVE STOCKTABLENAME(STK-INDEX) TO DISPLAYNAME
-                   MOVE STOCKTABLEPRICE(STK-INDEX) TO DISPLAYPRICE
-               END-IF
-           END-PERFORM
+           MOVE PADDEDSTOCKSYMBOLINPUT TO STOCKSYMBOL
+           READ STOCKFILE
+               INVALID KEY MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY
+                   IF STOCK-INACTIVE
+                       MOVE 'N' TO WS-FOUND
+                   ELSE
+                       MOVE 'Y' TO WS-FOUND
+                       MOVE STOCKNAME TO DISPLAYNAME
+                       MOVE CLOSINGPRICE TO DISPLAYPRICE
+                   END-IF
+           END-READ
            IF WS-FOUND = 'Y'
                DISPLAY 'Stock Name: ' DISPLAYNAME
                DISPLAY 'Closing Price: ' DISPLAYPRICE
            ELSE
-               DISPLAY 'Error: Stock symbol not found.'.
+               DISPLAY 'Error: Stock symbol not found.'
+               PERFORM 330-LOG-FAILED-LOOKUP.
+
+       330-LOG-FAILED-LOOKUP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING PADDEDSTOCKSYMBOLINPUT DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-CURRENT-TIMESTAMP(1:8) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               WS-CURRENT-TIMESTAMP(9:6) DELIMITED BY SIZE
+               INTO FAILED-LOOKUP-RECORD
+           WRITE FAILED-LOOKUP-RECORD.
+
+       510-DISPLAY-UPDATE-MENU.
+           DISPLAY 'Enter symbol to update (or type EXIT to stop):'
+           ACCEPT STOCKSYMBOLINPUT.
+
+       520-UPDATE-STOCK-ENTRY.
+           MOVE PADDEDSTOCKSYMBOLINPUT TO STOCKSYMBOL
+           READ STOCKFILE
+               INVALID KEY
+                   DISPLAY 'Error: Stock symbol not found.'
+               NOT INVALID KEY
+                   DISPLAY 'Current name: ' STOCKNAME
+                   DISPLAY 'Current closing price: ' CLOSINGPRICE
+                   DISPLAY 'Enter new stock name:'
+                   ACCEPT STOCKNAME
+                   DISPLAY 'Enter new closing price:'
+                   ACCEPT CLOSINGPRICE
+                   REWRITE STOCKRECORD
+                   DISPLAY 'Stock record updated.'
+           END-READ.
+
+       400-BATCH-LOOKUP.
+           OPEN INPUT BATCH-INPUT-FILE
+           OPEN OUTPUT BATCH-REPORT-FILE
+           PERFORM 410-READ-BATCH-SYMBOL
+           PERFORM UNTIL WS-BATCH-EOF = 'Y'
+               MOVE BATCH-INPUT-RECORD TO STOCKSYMBOLINPUT
+               PERFORM 240-PAD-STOCK-SYMBOL
+               PERFORM 320-LOOKUP-STOCK
+               PERFORM 420-WRITE-BATCH-REPORT-LINE
+               PERFORM 410-READ-BATCH-SYMBOL
+           END-PERFORM
+           CLOSE BATCH-INPUT-FILE
+           CLOSE BATCH-REPORT-FILE.
+
+       410-READ-BATCH-SYMBOL.
+           READ BATCH-INPUT-FILE
+               AT END MOVE 'Y' TO WS-BATCH-EOF.
+
+       420-WRITE-BATCH-REPORT-LINE.
+           IF WS-FOUND = 'Y'
+               STRING PADDEDSTOCKSYMBOLINPUT DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   DISPLAYNAME DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   DISPLAYPRICE DELIMITED BY SIZE
+                   INTO BATCH-REPORT-RECORD
+           ELSE
+               STRING PADDEDSTOCKSYMBOLINPUT DELIMITED BY SIZE
+                   ' NOT FOUND' DELIMITED BY SIZE
+                   INTO BATCH-REPORT-RECORD
+           END-IF
+           WRITE BATCH-REPORT-RECORD.
        END PROGRAM STOCKS-LOOKUP.
