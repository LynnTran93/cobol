@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: STOCKREC
+      * Purpose:  Shared record layout for STOCKS.txt, the shop's
+      *           master stock file. COPYed by every program that
+      *           reads or maintains that file so a layout change
+      *           (e.g. a new sector code) only has to be made once.
+      * Modification History:
+      *   2026-08-09 LT Added STOCK-STATUS so a row can be deactivated
+      *                 by the maintenance program instead of deleted.
+      *                 A row with no status byte on file reads back as
+      *                 spaces, which STOCK-ACTIVE also covers, so rows
+      *                 written before this change still read as active.
+      ******************************************************************
+       01 STOCKRECORD.
+           05 STOCKSYMBOL         PIC X(7).
+           05 STOCKNAME           PIC X(25).
+           05 CLOSINGPRICE        PIC 9(4)V99.
+           05 STOCK-STATUS        PIC X.
+               88 STOCK-ACTIVE        VALUE 'A' ' '.
+               88 STOCK-INACTIVE      VALUE 'I'.
