@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: PORTREC
+      * Purpose:  Shared record layout for PORTFOLIO.txt, the shop's
+      *           holdings file. COPYed by every program that reads or
+      *           maintains portfolio positions so the layout only has
+      *           to be maintained in one place.
+      * Modification History:
+      *   2026-08-09 LT Added P-CURRENCY-CODE so a position can be held
+      *                 in a currency other than USD. A row with no
+      *                 code on file reads back as spaces, which PROJECT2
+      *                 also treats as USD, so existing data still works.
+      *   2026-08-09 LT Added P-CONTROL-SHARES, used only on the TRAILER
+      *                 row to carry the expected total shares across
+      *                 all positions. Left blank it is skipped, so a
+      *                 trailer written before this change still works.
+      ******************************************************************
+       01 PORTFOLIO-RECORD.
+           05 P-STOCK-SYMBOL       PIC X(7).
+           05 P-SHARES             PIC 9(5).
+           05 P-AVG-COST           PIC 9(4)V99.
+           05 P-CURRENCY-CODE      PIC X(3).
+           05 P-CONTROL-SHARES     PIC X(9).
