@@ -4,6 +4,10 @@
       * Date: May 30, 2024
       * Purpose: Lab3
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Added ON SIZE ERROR to every arithmetic
+      *                 statement so an overflow is reported instead of
+      *                 silently truncating the result field.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Lab3B.
@@ -56,6 +60,9 @@
 
        QUESTION-16.
            MULTIPLY FLD-1 BY FLD-3 GIVING FLD-2
+               ON SIZE ERROR
+                   DISPLAY 'SIZE ERROR: FLD-1 BY FLD-3 GIVING FLD-2'
+           END-MULTIPLY
            DISPLAY 'MULTIPLY FLD-1 BY FLD-3 GIVING FLD-2:'
            DISPLAY 'FLD-1: ' FLD-1
            DISPLAY 'FLD-2: ' FLD-2
@@ -63,6 +70,9 @@
 
        QUESTION-17.
            DIVIDE FLD-5 BY FLD-3 GIVING FLD-6 ROUNDED
+               ON SIZE ERROR
+                   DISPLAY 'SIZE ERROR: FLD-5 BY FLD-3 GIVING FLD-6'
+           END-DIVIDE
            DISPLAY 'DIVIDE FLD-5 BY FLD-3 GIVING FLD-6 ROUNDED:'
            DISPLAY 'FLD-3: ' FLD-3
            DISPLAY 'FLD-5: ' FLD-5
@@ -70,6 +80,9 @@
 
        QUESTION-18.
            ADD FLD-6 FLD-4 TO FLD-3
+               ON SIZE ERROR
+                   DISPLAY 'SIZE ERROR: FLD-6 FLD-4 TO FLD-3'
+           END-ADD
            DISPLAY 'ADD FLD-6 FLD-4 TO FLD-3:'
            DISPLAY 'FLD-3: ' FLD-3
            DISPLAY 'FLD-4: ' FLD-4
@@ -77,6 +90,9 @@
 
        QUESTION-19.
            SUBTRACT FLD-4 FLD-2 FLD-1 FROM FLD-5
+               ON SIZE ERROR
+                   DISPLAY 'SIZE ERROR: FLD-4 FLD-2 FLD-1 FROM FLD-5'
+           END-SUBTRACT
            DISPLAY 'SUBTRACT FLD-4 FLD-2 FLD-1 FROM FLD-5:'
            DISPLAY 'FLD-1: ' FLD-1
            DISPLAY 'FLD-2: ' FLD-2
@@ -85,6 +101,9 @@
 
        QUESTION-20.
            COMPUTE FLD-5 ROUNDED = (FLD-2 + FLD-4) / 3
+               ON SIZE ERROR
+                   DISPLAY 'SIZE ERROR: (FLD-2 + FLD-4) / 3 INTO FLD-5'
+           END-COMPUTE
            DISPLAY 'COMPUTE FLD-5 ROUNDED = (FLD-2 + FLD-4) / 3:'
            DISPLAY 'FLD-2: ' FLD-2
            DISPLAY 'FLD-4: ' FLD-4
@@ -92,6 +111,9 @@
 
        QUESTION-21.
            SUBTRACT FLD-3 FLD-4 FLD-5 FROM FLD-2
+               ON SIZE ERROR
+                   DISPLAY 'SIZE ERROR: FLD-3 FLD-4 FLD-5 FROM FLD-2'
+           END-SUBTRACT
            DISPLAY 'SUBTRACT FLD-3 FLD-4 FLD-5 FROM FLD-2:'
            DISPLAY 'FLD-2: ' FLD-2
            DISPLAY 'FLD-3: ' FLD-3
