@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: Lynn Tran
+      * Date: 2026-08-09
+      * Purpose: Top-level menu for the shop -- CALLs each of the four
+      *          standalone programs as a subprogram instead of an
+      *          operator having to know which executable to run for
+      *          stock lookups, portfolio valuation, election totals,
+      *          or employee records.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Initial version.
+      *   2026-08-09 LT LAB-6 now takes a run-mode parameter (see LAB-6's
+      *                 own history); this menu always passes a space,
+      *                 which keeps its interactive party/province
+      *                 lookup prompts exactly as before.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHOP-MENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE          PIC X.
+           88 CHOICE-STOCKS           VALUE '1'.
+           88 CHOICE-PORTFOLIO        VALUE '2'.
+           88 CHOICE-ELECTION         VALUE '3'.
+           88 CHOICE-EMPLOYEES        VALUE '4'.
+           88 CHOICE-QUIT             VALUE '5'.
+       01 WS-ELECTION-RUN-MODE    PIC X VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM UNTIL CHOICE-QUIT
+               PERFORM 0100-DISPLAY-MENU
+               PERFORM 0200-DISPATCH-CHOICE
+           END-PERFORM
+           STOP RUN.
+
+       0100-DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY '================ SHOP MAIN MENU ================='
+           DISPLAY '1. Stock lookup and maintenance'
+           DISPLAY '2. Portfolio valuation report'
+           DISPLAY '3. Election seat totals'
+           DISPLAY '4. Employee records'
+           DISPLAY '5. Quit'
+           DISPLAY 'Enter your choice (1-5):'
+           ACCEPT WS-MENU-CHOICE.
+
+       0200-DISPATCH-CHOICE.
+           EVALUATE TRUE
+               WHEN CHOICE-STOCKS
+                   CALL 'STOCKS-LOOKUP'
+               WHEN CHOICE-PORTFOLIO
+                   CALL 'PROJECT2'
+               WHEN CHOICE-ELECTION
+                   CALL 'LAB-6' USING WS-ELECTION-RUN-MODE
+               WHEN CHOICE-EMPLOYEES
+                   CALL 'EMPLOYEE-RECORDS'
+               WHEN CHOICE-QUIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid choice. Please enter 1-5.'
+           END-EVALUATE.
+       END PROGRAM SHOP-MENU.
