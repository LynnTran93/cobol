@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Lynn Tran
+      * Date: 2026-08-09
+      * Purpose: Shared field-conversion subprogram. Reproduces the
+      *          standard COBOL MOVE truncation/padding rules (numeric
+      *          moves align on the decimal point; alphanumeric moves
+      *          are left-justified) against caller-supplied field
+      *          lengths, so every intake program converts operator-
+      *          entered or file data the same way instead of each
+      *          coding its own ad hoc MOVEs. The nine QUESTION
+      *          paragraphs in Lab3_A.cbl are the worked examples this
+      *          subprogram now implements.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Initial version, factored out of Lab3_A.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIELDCONV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CNV-SOURCE-INT-LEN        PIC 9(2).
+       01 CNV-TARGET-INT-LEN        PIC 9(2).
+       01 CNV-COPY-LEN              PIC 9(2).
+       01 CNV-PAD-LEN               PIC 9(2).
+
+       LINKAGE SECTION.
+       01 CNV-SOURCE-FIELD          PIC X(30).
+       01 CNV-SOURCE-LENGTH         PIC 9(2).
+       01 CNV-SOURCE-DECIMALS       PIC 9(2).
+       01 CNV-RECEIVING-FIELD       PIC X(30).
+       01 CNV-RECEIVING-LENGTH      PIC 9(2).
+       01 CNV-RECEIVING-DECIMALS    PIC 9(2).
+       01 CNV-FIELD-TYPE            PIC X.
+           88 CNV-NUMERIC-FIELD         VALUE 'N'.
+           88 CNV-ALPHANUMERIC-FIELD    VALUE 'A'.
+
+       PROCEDURE DIVISION USING CNV-SOURCE-FIELD CNV-SOURCE-LENGTH
+           CNV-SOURCE-DECIMALS CNV-RECEIVING-FIELD
+           CNV-RECEIVING-LENGTH CNV-RECEIVING-DECIMALS CNV-FIELD-TYPE.
+
+       0000-MAIN.
+           MOVE SPACES TO CNV-RECEIVING-FIELD(1:CNV-RECEIVING-LENGTH)
+           EVALUATE TRUE
+               WHEN CNV-NUMERIC-FIELD
+                   PERFORM 1000-CONVERT-NUMERIC
+               WHEN OTHER
+                   PERFORM 2000-CONVERT-ALPHANUMERIC
+           END-EVALUATE
+           GOBACK.
+
+      ******************************************************************
+      * Numeric moves align on the decimal point: excess high-order
+      * integer digits and excess low-order fraction digits are
+      * dropped, and missing digits on either side are zero-filled.
+      ******************************************************************
+       1000-CONVERT-NUMERIC.
+           COMPUTE CNV-SOURCE-INT-LEN =
+               CNV-SOURCE-LENGTH - CNV-SOURCE-DECIMALS
+           COMPUTE CNV-TARGET-INT-LEN =
+               CNV-RECEIVING-LENGTH - CNV-RECEIVING-DECIMALS
+           PERFORM 1100-CONVERT-INTEGER-PART
+           PERFORM 1200-CONVERT-FRACTION-PART.
+
+       1100-CONVERT-INTEGER-PART.
+           IF CNV-SOURCE-INT-LEN >= CNV-TARGET-INT-LEN
+               MOVE CNV-SOURCE-FIELD(CNV-SOURCE-INT-LEN
+                   - CNV-TARGET-INT-LEN + 1:CNV-TARGET-INT-LEN)
+                   TO CNV-RECEIVING-FIELD(1:CNV-TARGET-INT-LEN)
+           ELSE
+               COMPUTE CNV-PAD-LEN =
+                   CNV-TARGET-INT-LEN - CNV-SOURCE-INT-LEN
+               MOVE ZEROS TO CNV-RECEIVING-FIELD(1:CNV-PAD-LEN)
+               IF CNV-SOURCE-INT-LEN > 0
+                   MOVE CNV-SOURCE-FIELD(1:CNV-SOURCE-INT-LEN)
+                       TO CNV-RECEIVING-FIELD(CNV-PAD-LEN + 1:
+                           CNV-SOURCE-INT-LEN)
+               END-IF
+           END-IF.
+
+       1200-CONVERT-FRACTION-PART.
+           IF CNV-RECEIVING-DECIMALS > 0
+               IF CNV-SOURCE-DECIMALS >= CNV-RECEIVING-DECIMALS
+                   MOVE CNV-SOURCE-FIELD(CNV-SOURCE-INT-LEN + 1:
+                       CNV-RECEIVING-DECIMALS)
+                       TO CNV-RECEIVING-FIELD(CNV-TARGET-INT-LEN + 1:
+                           CNV-RECEIVING-DECIMALS)
+               ELSE
+                   IF CNV-SOURCE-DECIMALS > 0
+                       MOVE CNV-SOURCE-FIELD(CNV-SOURCE-INT-LEN + 1:
+                           CNV-SOURCE-DECIMALS)
+                           TO CNV-RECEIVING-FIELD(CNV-TARGET-INT-LEN
+                               + 1:CNV-SOURCE-DECIMALS)
+                   END-IF
+                   COMPUTE CNV-PAD-LEN =
+                       CNV-RECEIVING-DECIMALS - CNV-SOURCE-DECIMALS
+                   MOVE ZEROS TO CNV-RECEIVING-FIELD(
+                       CNV-RECEIVING-LENGTH - CNV-PAD-LEN + 1:
+                       CNV-PAD-LEN)
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Alphanumeric moves are left-justified: excess trailing
+      * characters are dropped, missing trailing characters are
+      * space-filled.
+      ******************************************************************
+       2000-CONVERT-ALPHANUMERIC.
+           IF CNV-SOURCE-LENGTH >= CNV-RECEIVING-LENGTH
+               MOVE CNV-SOURCE-FIELD(1:CNV-RECEIVING-LENGTH)
+                   TO CNV-RECEIVING-FIELD(1:CNV-RECEIVING-LENGTH)
+           ELSE
+               MOVE CNV-SOURCE-FIELD(1:CNV-SOURCE-LENGTH)
+                   TO CNV-RECEIVING-FIELD(1:CNV-SOURCE-LENGTH)
+               COMPUTE CNV-COPY-LEN =
+                   CNV-RECEIVING-LENGTH - CNV-SOURCE-LENGTH
+               MOVE SPACES TO CNV-RECEIVING-FIELD(
+                   CNV-SOURCE-LENGTH + 1:CNV-COPY-LEN)
+           END-IF.
+       END PROGRAM FIELDCONV.
