@@ -1,51 +1,138 @@
-      ******************************************************************
-      * Author:Lynn Tran
-      * Date:June 5, 2024
-      * Purpose: Lab4
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TICKET-PRICE-88.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01 WS-TOTAL-AMOUNT        PIC 9(5)V99 VALUE 0.
-       01 WS-TICKET-PRICE        PIC 9(3)V99 VALUE 0.
-       01 WS-ENTRY-CATEGORY      PIC X(10).
-           88 FAMILY        VALUE 'FAMILY'.
-           88 ADULT         VALUE 'ADULT'.
-           88 STUDENT       VALUE 'STUDENT'.
-           88 YOUTH         VALUE 'YOUTH'.
-           88 CHILD         VALUE 'CHILD'.
-           88 MILITARY      VALUE 'MILITARY'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       PERFORM UNTIL WS-ENTRY-CATEGORY = 'DONE'
-           DISPLAY "Enter the category (FAMILY, ADULT, STUDENT, YOUTH,
-      -    "CHILD, MILITARY) or DONE to finish:"
-           ACCEPT WS-ENTRY-CATEGORY
-           IF FAMILY
-               ADD 80.00 TO WS-TICKET-PRICE
-           ELSE IF ADULT
-               ADD 25.00 TO WS-TICKET-PRICE
-           ELSE IF STUDENT
-               ADD 19.00 TO WS-TICKET-PRICE
-           ELSE IF YOUTH
-               ADD 16.00 TO WS-TICKET-PRICE
-           ELSE IF CHILD
-               ADD 0 TO WS-TICKET-PRICE
-           ELSE IF MILITARY
-               ADD 12.50 TO WS-TICKET-PRICE
-           ELSE
-               DISPLAY 'Invalid category. Please enter again.'
-               CONTINUE
-           END-IF
-           IF WS-ENTRY-CATEGORY = 'DONE'
-               ADD WS-TICKET-PRICE TO WS-TOTAL-AMOUNT
-           END-IF
-       END-PERFORM
-       DISPLAY 'Total amount collected: ' WS-TOTAL-AMOUNT
-       STOP RUN.
+      ******************************************************************
+      * Author:Lynn Tran
+      * Date:June 5, 2024
+      * Purpose: Lab4
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Added SENIOR and GROUP rate categories.
+      *   2026-08-09 LT Added a per-category sales count/subtotal
+      *                 breakdown displayed at end of session.
+      *   2026-08-09 LT Each accepted category/price is now logged to
+      *                 a transaction file as it happens.
+      *   2026-08-09 LT Each ticket's price is now displayed right
+      *                 after its category is accepted.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TICKET-PRICE-88.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TICKETSALES.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TOTAL-AMOUNT        PIC 9(5)V99 VALUE 0.
+       01 WS-TICKET-PRICE        PIC 9(3)V99 VALUE 0.
+       01 WS-DISPLAY-PRICE       PIC $ZZ9.99.
+       01 WS-VALID-ENTRY         PIC X VALUE 'N'.
+       01 WS-ENTRY-CATEGORY      PIC X(10).
+           88 FAMILY        VALUE 'FAMILY'.
+           88 ADULT         VALUE 'ADULT'.
+           88 STUDENT       VALUE 'STUDENT'.
+           88 YOUTH         VALUE 'YOUTH'.
+           88 CHILD         VALUE 'CHILD'.
+           88 MILITARY      VALUE 'MILITARY'.
+           88 SENIOR        VALUE 'SENIOR'.
+           88 GROUP-RATE    VALUE 'GROUP'.
+
+       01 WS-CATEGORY-TABLE.
+           05 CATEGORY-ENTRY OCCURS 8 TIMES
+               INDEXED BY IDX-CAT.
+               10 CAT-NAME       PIC X(10).
+               10 CAT-COUNT      PIC 9(5) VALUE 0.
+               10 CAT-SUBTOTAL   PIC 9(7)V99 VALUE 0.
+       01 WS-CAT-MATCH           PIC 99 VALUE 0.
+       01 WS-DISPLAY-SUBTOTAL    PIC $$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 900-SETUP-CATEGORY-TABLE
+           OPEN EXTEND TRANSACTION-FILE
+           PERFORM UNTIL WS-ENTRY-CATEGORY = 'DONE'
+               DISPLAY "Enter the category (FAMILY, ADULT, STUDENT, YOU
+      -        "TH, CHILD, MILITARY, SENIOR, GROUP) or DONE to finish:"
+               ACCEPT WS-ENTRY-CATEGORY
+               IF WS-ENTRY-CATEGORY NOT = 'DONE'
+                   PERFORM 910-PRICE-ENTRY
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           DISPLAY 'Total amount collected: ' WS-TOTAL-AMOUNT
+           PERFORM 920-DISPLAY-CATEGORY-BREAKDOWN
+               VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 8
+           STOP RUN.
+
+       900-SETUP-CATEGORY-TABLE.
+           MOVE 'FAMILY' TO CAT-NAME(1)
+           MOVE 'ADULT' TO CAT-NAME(2)
+           MOVE 'STUDENT' TO CAT-NAME(3)
+           MOVE 'YOUTH' TO CAT-NAME(4)
+           MOVE 'CHILD' TO CAT-NAME(5)
+           MOVE 'MILITARY' TO CAT-NAME(6)
+           MOVE 'SENIOR' TO CAT-NAME(7)
+           MOVE 'GROUP' TO CAT-NAME(8).
+
+       910-PRICE-ENTRY.
+           MOVE 0 TO WS-TICKET-PRICE
+           MOVE 'Y' TO WS-VALID-ENTRY
+           IF FAMILY
+               MOVE 80.00 TO WS-TICKET-PRICE
+           ELSE IF ADULT
+               MOVE 25.00 TO WS-TICKET-PRICE
+           ELSE IF STUDENT
+               MOVE 19.00 TO WS-TICKET-PRICE
+           ELSE IF YOUTH
+               MOVE 16.00 TO WS-TICKET-PRICE
+           ELSE IF CHILD
+               MOVE 0 TO WS-TICKET-PRICE
+           ELSE IF MILITARY
+               MOVE 12.50 TO WS-TICKET-PRICE
+           ELSE IF SENIOR
+               MOVE 20.00 TO WS-TICKET-PRICE
+           ELSE IF GROUP-RATE
+               MOVE 15.00 TO WS-TICKET-PRICE
+           ELSE
+               DISPLAY 'Invalid category. Please enter again.'
+               MOVE 'N' TO WS-VALID-ENTRY
+           END-IF
+           IF WS-VALID-ENTRY = 'Y'
+               MOVE WS-TICKET-PRICE TO WS-DISPLAY-PRICE
+               DISPLAY 'Ticket price: ' WS-DISPLAY-PRICE
+               ADD WS-TICKET-PRICE TO WS-TOTAL-AMOUNT
+               PERFORM 930-UPDATE-CATEGORY-TOTALS
+               PERFORM 940-LOG-TRANSACTION
+           END-IF.
+
+       930-UPDATE-CATEGORY-TOTALS.
+           MOVE 0 TO WS-CAT-MATCH
+           PERFORM 931-FIND-CATEGORY
+               VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 8
+           IF WS-CAT-MATCH > 0
+               ADD 1 TO CAT-COUNT(WS-CAT-MATCH)
+               ADD WS-TICKET-PRICE TO CAT-SUBTOTAL(WS-CAT-MATCH)
+           END-IF.
+
+       931-FIND-CATEGORY.
+           IF CAT-NAME(IDX-CAT) = WS-ENTRY-CATEGORY
+               SET WS-CAT-MATCH TO IDX-CAT
+           END-IF.
+
+       940-LOG-TRANSACTION.
+           STRING WS-ENTRY-CATEGORY DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               WS-DISPLAY-PRICE DELIMITED BY SIZE
+               INTO TRANSACTION-RECORD
+           WRITE TRANSACTION-RECORD.
+
+       920-DISPLAY-CATEGORY-BREAKDOWN.
+           MOVE CAT-SUBTOTAL(IDX-CAT) TO WS-DISPLAY-SUBTOTAL
+           DISPLAY CAT-NAME(IDX-CAT) SPACE
+               'count: ' CAT-COUNT(IDX-CAT) SPACE
+               'subtotal: ' WS-DISPLAY-SUBTOTAL.
+       END PROGRAM TICKET-PRICE-88.
