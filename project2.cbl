@@ -3,6 +3,114 @@
       * Date: July 16, 2024
       * Purpose: PROJECT-2
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Moved STOCKS-RECORD and PORTFOLIO-RECORD into
+      *                 the shared STOCKREC/PORTREC copybooks so this
+      *                 program and STOCKS-LOOKUP stay in sync.
+      *   2026-08-09 LT WS-STOCK-TABLE now grows with the actual row
+      *                 count on STOCKS-FILE (OCCURS DEPENDING ON)
+      *                 instead of a fixed 20 rows, sorted and searched
+      *                 with SEARCH ALL instead of a linear scan.
+      *   2026-08-09 LT Added a grand-total line summing cost base,
+      *                 market value and gain/loss across all positions.
+      *   2026-08-09 LT Added a %GAIN/LOSS column to the report.
+      *   2026-08-09 LT Portfolio positions are now loaded into a table
+      *                 and sorted descending by gain/loss before the
+      *                 report is written, instead of being written in
+      *                 file order as each record is read.
+      *   2026-08-09 LT Added a checkpoint file so a run that dies partway
+      *                 through PORTFOLIO-FILE can restart from the last
+      *                 checkpointed position instead of from record one.
+      *   2026-08-09 LT PORTFOLIO-FILE now ends with a TRAILER control
+      *                 record carrying the expected record count; the
+      *                 load aborts with a message on a mismatch instead
+      *                 of silently building the report on short data.
+      *   2026-08-09 LT Positions with no matching STOCKS-FILE row are
+      *                 now also written to an exceptions file instead of
+      *                 only flashing "CLOSING PRICE NOT FOUND" on the
+      *                 console.
+      *   2026-08-09 LT REPORT-FILE's name now includes the run date so
+      *                 daily valuations no longer overwrite each other.
+      *   2026-08-09 LT 306-COMPUTE-BASE now sums lot-level detail from
+      *                 a purchase-lots file when one is present, instead
+      *                 of always using the single blended P-AVG-COST.
+      *   2026-08-09 LT Added a comma-delimited CSV export of the
+      *                 valuation report alongside the fixed-width one.
+      *   2026-08-09 LT Report now breaks to a new page and reprints the
+      *                 column headers after a set number of detail
+      *                 lines, for the multi-page stock stationery.
+      *   2026-08-09 LT Added ON SIZE ERROR to the cost-base, market-
+      *                 value and gain/loss COMPUTEs so an overflow is
+      *                 reported and the field zeroed instead of the
+      *                 report silently carrying a truncated number.
+      *   2026-08-09 LT Normal completion now ends with GOBACK instead
+      *                 of STOP RUN so this program can also be CALLed
+      *                 as a subprogram from the shop menu dispatcher.
+      *   2026-08-09 LT Added P-CURRENCY-CODE support: a position's
+      *                 USD closing price is converted to its own
+      *                 currency using a rate table loaded from an
+      *                 optional FX rates file before market value is
+      *                 computed. Blank or USD codes, or a code with
+      *                 no rate on file, are left at a 1:1 rate so
+      *                 existing single-currency data is unaffected.
+      *   2026-08-09 LT PORTFOLIO-FILE's TRAILER record can now also
+      *                 carry an expected total-shares control figure;
+      *                 the load aborts if the sum of P-SHARES across
+      *                 all positions doesn't match it, the same way a
+      *                 record-count mismatch already aborts. A trailer
+      *                 with no total-shares figure skips this check.
+      *   2026-08-09 LT 302-POPULATE-STOCK-TABLE now skips deactivated
+      *                 STOCKS-FILE rows (see STOCK-STATUS on STOCKREC),
+      *                 so a position holding a deactivated symbol falls
+      *                 through to the existing CLOSING PRICE NOT FOUND
+      *                 handling instead of being priced as if the
+      *                 stock were still active.
+      *   2026-08-09 LT 308-COMPUTE-GAIN-LOSS's percent COMPUTE now
+      *                 breaks the multiply onto its own line so the
+      *                 statement no longer runs past column 72 and
+      *                 loses the "* 100" scale factor.
+      *   2026-08-09 LT Widened the report's floating-dollar edit
+      *                 pictures and re-columned the report/CSV/totals
+      *                 lines to match, so six- and seven-figure totals
+      *                 print in full instead of being misformatted.
+      *   2026-08-09 LT 303B-START-NEW-PAGE no longer writes a raw form
+      *                 feed byte ahead of the new header -- LINE
+      *                 SEQUENTIAL can't carry that control byte. A
+      *                 blank separator line plus the existing page
+      *                 count/number bookkeeping marks the page break
+      *                 instead.
+      *   2026-08-09 LT 305B-APPLY-FX-RATE now also converts average
+      *                 cost through the position's FX rate, and that
+      *                 converted figure feeds 306-COMPUTE-BASE and the
+      *                 stored/displayed avg cost, so cost basis and
+      *                 market value are in the same currency for
+      *                 non-USD positions instead of mixing converted
+      *                 closing price with unconverted cost.
+      *   2026-08-09 LT 304H-VERIFY-CONTROL-TOTAL's aborts now return to
+      *                 the caller with RETURN-CODE set instead of
+      *                 stopping the run unit, so a caller such as the
+      *                 overnight batch wrapper can detect the failure
+      *                 and log it instead of the whole run unit dying
+      *                 with nothing recorded.
+      *   2026-08-09 LT STOCKS-FILE is now indexed on STOCKSYMBOL, the
+      *                 same way STOCK-MAINT and STOCKS-LOOKUP already
+      *                 have it open, instead of line sequential --
+      *                 STOCKS.txt is one shared master and every
+      *                 program touching it has to agree on its
+      *                 organization. 302-POPULATE-STOCK-TABLE now
+      *                 STARTs at the low end of STOCKSYMBOL and reads
+      *                 forward with READ NEXT the same way Project1's
+      *                 employee-table load already does against its
+      *                 own indexed master.
+      *   2026-08-09 LT 201-INITIALIZE now resets every WORKING-STORAGE
+      *                 count, running total, page counter and EOF flag
+      *                 that used to rely only on its VALUE clause, so
+      *                 that this program can also be CALLed more than
+      *                 once in the same run (e.g. the shop menu
+      *                 dispatcher offering "Portfolio valuation
+      *                 report" repeatedly) without a second run
+      *                 starting from the first run's leftover counts,
+      *                 totals and control-total figures.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT2.
@@ -10,33 +118,80 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STOCKS-FILE ASSIGN TO "../STOCKS.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STOCKSYMBOL
+               FILE STATUS IS WS-STOCKS-FILE-STATUS.
            SELECT PORTFOLIO-FILE ASSIGN TO "../PORTFOLIO.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT REPORT-FILE ASSIGN TO "../REPORT.txt"
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "../PROJECT2.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "../PROJECT2.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PURCHASE-LOTS-FILE ASSIGN TO "../PURCHASELOTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTS-FILE-STATUS.
+           SELECT FX-RATES-FILE ASSIGN TO "../FXRATES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FX-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "../REPORT.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
            FD PORTFOLIO-FILE.
-           01 PORTFOLIO-RECORD.
-               05 P-STOCK-SYMBOL       PIC X(7).
-               05 P-SHARES             PIC 9(5).
-               05 P-AVG-COST           PIC 9(4)V99.
+               COPY PORTREC.
 
            FD STOCKS-FILE.
-           01 STOCKS-RECORD.
-               05 S-STOCK-SYMBOL       PIC X(7).
-               05 S-STOCK-NAME         PIC X(25).
-               05 S-CLOSING-PRICE      PIC 9(4)V99.
+               COPY STOCKREC.
 
            FD REPORT-FILE.
            01 REPORT-RECORD.
                05 REPORT-LINE          PIC X(120).
 
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-SYMBOL             PIC X(7).
+               05 CKPT-STOCK-NAME         PIC X(25).
+               05 CKPT-SHARES             PIC 9(5).
+               05 CKPT-AVG-COST           PIC 9(4)V99.
+               05 CKPT-CLOSING-PRICE      PIC 9(4)V99.
+               05 CKPT-COST-BASE          PIC 9(15)V99.
+               05 CKPT-MARKET-VALUE       PIC 9(15)V99.
+               05 CKPT-GAIN-LOSS          PIC 9(15)V99.
+               05 CKPT-SIGNED-GAIN-LOSS   PIC S9(15)V99.
+               05 CKPT-GAIN-LOSS-PCT      PIC S9(3)V99.
+
+           FD EXCEPTIONS-FILE.
+           01 EXCEPTION-RECORD.
+               05 EXC-SYMBOL              PIC X(7).
+               05 EXC-SHARES              PIC 9(5).
+               05 EXC-AVG-COST            PIC 9(4)V99.
+
+           FD PURCHASE-LOTS-FILE.
+           01 PURCHASE-LOT-RECORD.
+               05 LOT-SYMBOL              PIC X(7).
+               05 LOT-SHARES              PIC 9(5).
+               05 LOT-COST-PER-SHARE      PIC 9(4)V99.
+
+           FD FX-RATES-FILE.
+           01 FX-RATE-RECORD.
+               05 FX-FILE-CURRENCY-CODE   PIC X(3).
+               05 FX-FILE-RATE            PIC 9(3)V9999.
+
+           FD CSV-FILE.
+           01 CSV-RECORD                  PIC X(120).
+
        WORKING-STORAGE SECTION.
+           01 WS-STOCK-COUNT           PIC 9(4) VALUE 0.
            01 WS-STOCK-TABLE.
-               05 STOCK-ENTRY OCCURS 20 TIMES INDEXED BY IDX.
+               05 STOCK-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-STOCK-COUNT
+                   ASCENDING KEY IS STOCK-SYMBOL
+                   INDEXED BY IDX.
                    10 STOCK-SYMBOL     PIC X(7).
                    10 STOCK-NAME       PIC X(25).
                    10 CLOSING-PRICE    PIC 9(4)V99.
@@ -44,24 +199,108 @@
                88 NO-MORE-PORTFOLIO-RECORD VALUE 'Y'.
            01 WS-END-OF-STOCKS         PIC X VALUE 'N'.
                88 NO-MORE-STOCKS-RECORD VALUE 'Y'.
+           01 WS-STOCKS-FILE-STATUS    PIC X(2) VALUE '00'.
+               88 STOCKS-FILE-OK           VALUE '00'.
            01 WS-PORTFOLIO-COUNT       PIC 9(5) VALUE 0.
            01 WS-REPORT-COUNT          PIC 9(5) VALUE 0.
 
+           01 WS-CHECKPOINT-STATUS     PIC X(2) VALUE '00'.
+               88 CHECKPOINT-FILE-OK       VALUE '00'.
+           01 WS-CHECKPOINT-EOF        PIC X VALUE 'N'.
+               88 NO-MORE-CHECKPOINT-RECORDS VALUE 'Y'.
+           01 WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 50.
+           01 WS-CKPT-QUOTIENT         PIC 9(5).
+           01 WS-CKPT-REMAINDER        PIC 9(3).
+           01 WS-RESTART-COUNT         PIC 9(5) VALUE 0.
+           01 WS-SKIP-INDEX            PIC 9(5) VALUE 0.
+           01 WS-LAST-SYMBOL-CHECKPOINTED PIC X(7) VALUE SPACES.
+
+           01 WS-TRAILER-SYMBOL           PIC X(7) VALUE 'TRAILER'.
+           01 WS-EXPECTED-PORTFOLIO-COUNT PIC 9(5) VALUE 0.
+           01 WS-ACTUAL-TOTAL-SHARES      PIC 9(9) VALUE 0.
+           01 WS-EXPECTED-TOTAL-SHARES    PIC 9(9) VALUE 0.
+           01 WS-SHARES-CONTROL-PRESENT   PIC X VALUE 'N'.
+               88 SHARES-CONTROL-PRESENT      VALUE 'Y'.
+
+           01 WS-RUN-DATE                 PIC X(8).
+           01 WS-REPORT-FILENAME          PIC X(40).
+
+           01 WS-LOTS-FILE-STATUS         PIC X(2) VALUE '00'.
+               88 LOTS-FILE-OK                VALUE '00'.
+           01 WS-END-OF-LOTS              PIC X VALUE 'N'.
+               88 NO-MORE-LOTS-RECORD          VALUE 'Y'.
+           01 WS-LOT-COUNT                PIC 9(4) VALUE 0.
+           01 WS-LOT-TABLE.
+               05 LOT-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-LOT-COUNT
+                   INDEXED BY LDX.
+                   10 LOT-ENTRY-SYMBOL         PIC X(7).
+                   10 LOT-ENTRY-SHARES         PIC 9(5).
+                   10 LOT-ENTRY-COST-PER-SHARE PIC 9(4)V99.
+           01 WS-LOT-FOUND                PIC X VALUE 'N'.
+           01 WS-LOT-COST-BASE            PIC 9(15)V99.
+
+           01 WS-FX-FILE-STATUS           PIC X(2) VALUE '00'.
+               88 FX-FILE-OK                   VALUE '00'.
+           01 WS-END-OF-FX                PIC X VALUE 'N'.
+               88 NO-MORE-FX-RECORD           VALUE 'Y'.
+           01 WS-FX-COUNT                 PIC 9(4) VALUE 0.
+           01 WS-FX-TABLE.
+               05 FX-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-FX-COUNT
+                   INDEXED BY FXX.
+                   10 FX-ENTRY-CURRENCY-CODE  PIC X(3).
+                   10 FX-ENTRY-RATE           PIC 9(3)V9999.
+           01 WS-FX-FOUND                 PIC X VALUE 'N'.
+           01 WS-FX-RATE                  PIC 9(3)V9999.
+
+           01 WS-PORTFOLIO-TABLE.
+               05 PF-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-PORTFOLIO-COUNT
+                   DESCENDING KEY IS PF-SIGNED-GAIN-LOSS
+                   INDEXED BY PFX.
+                   10 PF-STOCK-SYMBOL     PIC X(7).
+                   10 PF-STOCK-NAME       PIC X(25).
+                   10 PF-SHARES           PIC 9(5).
+                   10 PF-AVG-COST         PIC 9(4)V99.
+                   10 PF-CLOSING-PRICE    PIC 9(4)V99.
+                   10 PF-COST-BASE        PIC 9(15)V99.
+                   10 PF-MARKET-VALUE     PIC 9(15)V99.
+                   10 PF-GAIN-LOSS        PIC 9(15)V99.
+                   10 PF-SIGNED-GAIN-LOSS PIC S9(15)V99.
+                   10 PF-GAIN-LOSS-PCT    PIC S9(3)V99.
+
            01 WS-STOCK-NAME            PIC X(25).
            01 WS-CLOSING-PRICE         PIC 9(4)V99.
+           01 WS-AVG-COST-CONVERTED    PIC 9(4)V99.
            01 WS-ADJUSTED-COST-BASE    PIC 9(15)V99.
            01 WS-MARKET-VALUE          PIC 9(15)V99.
            01 WS-GAIN-LOSS             PIC 9(15)V99.
+           01 WS-SIGNED-GAIN-LOSS      PIC S9(15)V99.
+           01 WS-GAIN-LOSS-PERCENT     PIC S9(3)V99.
+           01 WS-GAIN-LOSS-PERCENT-FORMATTED PIC -ZZ9.99.
+
+           01 WS-TOTAL-COST-BASE       PIC 9(15)V99 VALUE 0.
+           01 WS-TOTAL-MARKET-VALUE    PIC 9(15)V99 VALUE 0.
+           01 WS-TOTAL-GAIN-LOSS       PIC S9(15)V99 VALUE 0.
+           01 WS-TOTAL-COST-BASE-FORMATTED     PIC $$,$$$,$$9.99.
+           01 WS-TOTAL-MARKET-VALUE-FORMATTED  PIC $$,$$$,$$9.99.
+           01 WS-TOTAL-GAIN-LOSS-FORMATTED     PIC $$,$$$,$$9.99-.
 
            01 WS-SHARES-FORMATTED              PIC ZZZZZ9.
            01 WS-AVG-COST-FORMATTED            PIC $$,$$9.99.
            01 WS-CLOSING-PRICE-FORMATTED       PIC $$,$$9.99.
-           01 WS-ADJUSTED-COST-BASE-FORMATTED  PIC $$$,$$$.99.
-           01 WS-MARKET-VALUE-FORMATTED        PIC $$$,$$9.99.
-           01 WS-GAIN-LOSS-FORMATTED           PIC $$$,$$9.99.
+           01 WS-ADJUSTED-COST-BASE-FORMATTED  PIC $$,$$$,$$9.99.
+           01 WS-MARKET-VALUE-FORMATTED        PIC $$,$$$,$$9.99.
+           01 WS-GAIN-LOSS-FORMATTED           PIC $$,$$$,$$9.99.
            01 WS-PORTFOLIO-COUNT-FORMATTED     PIC ZZZ9.
            01 WS-REPORT-COUNT-FORMATTED        PIC ZZZ9.
 
+           01 WS-LINES-PER-PAGE        PIC 9(3) VALUE 50.
+           01 WS-LINES-ON-PAGE         PIC 9(3) VALUE 0.
+           01 WS-PAGE-NUMBER           PIC 9(3) VALUE 1.
+           01 WS-PAGE-NUMBER-FORMATTED PIC ZZ9.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -70,128 +309,520 @@
                PERFORM 201-INITIALIZE.
            DISPLAY "PROJECT2: LYNN TRAN & SHANKLEIN MARUZANDI MANINANG".
            DISPLAY "====================================================
-      -    "============================================".
-           DISPLAY "STOCK NAME                 #SHARES   UNIT COST  AT
-      -    "CLOSING   COST BASE  MARKET VALUE   GAIN/LOSS".
+      -    "==========================================================
+      -    "==========".
+           DISPLAY "STOCK NAME                   #SHARES   UNIT COST   A
+      -    "T CLOSING    COST BASE      MARKET VALUE    GAIN/LOSS
+      -    "     %GAIN/LOSS".
            DISPLAY "====================================================
-      -    "============================================".
+      -    "==========================================================
+      -    "==========".
                PERFORM 202-GENERATE-ONE-RECORD
-                   UNTIL NO-MORE-PORTFOLIO-RECORD.
+                   VARYING PFX FROM 1 BY 1
+                   UNTIL PFX > WS-PORTFOLIO-COUNT.
            DISPLAY "====================================================
-      -    "============================================".
+      -    "==========================================================
+      -    "==========".
                PERFORM 203-TERMINATE.
-           STOP RUN.
+           GOBACK.
 
            201-INITIALIZE.
+               MOVE 0 TO WS-STOCK-COUNT
+               MOVE 0 TO WS-PORTFOLIO-COUNT
+               MOVE 0 TO WS-REPORT-COUNT
+               MOVE 0 TO WS-LOT-COUNT
+               MOVE 0 TO WS-FX-COUNT
+               MOVE 0 TO WS-TOTAL-COST-BASE
+               MOVE 0 TO WS-TOTAL-MARKET-VALUE
+               MOVE 0 TO WS-TOTAL-GAIN-LOSS
+               MOVE 0 TO WS-RESTART-COUNT
+               MOVE 0 TO WS-SKIP-INDEX
+               MOVE 0 TO WS-EXPECTED-PORTFOLIO-COUNT
+               MOVE 0 TO WS-ACTUAL-TOTAL-SHARES
+               MOVE 0 TO WS-EXPECTED-TOTAL-SHARES
+               MOVE 0 TO WS-LINES-ON-PAGE
+               MOVE 1 TO WS-PAGE-NUMBER
+               MOVE SPACES TO WS-LAST-SYMBOL-CHECKPOINTED
+               MOVE 'N' TO WS-END-OF-PORTFOLIO
+               MOVE 'N' TO WS-END-OF-STOCKS
+               MOVE 'N' TO WS-CHECKPOINT-EOF
+               MOVE 'N' TO WS-END-OF-LOTS
+               MOVE 'N' TO WS-LOT-FOUND
+               MOVE 'N' TO WS-END-OF-FX
+               MOVE 'N' TO WS-FX-FOUND
+               MOVE 'N' TO WS-SHARES-CONTROL-PRESENT
                PERFORM 301-OPEN-FILES.
                PERFORM 302-POPULATE-STOCK-TABLE.
+               PERFORM 302B-POPULATE-LOT-TABLE.
+               PERFORM 302D-POPULATE-FX-TABLE.
                PERFORM 303-GENERATE-REPORT-HEADER.
-               PERFORM 304-READ-PORTFOLIO-RECORD.
+               PERFORM 303C-GENERATE-CSV-HEADER.
+               PERFORM 304C-RESTORE-CHECKPOINT.
+               PERFORM 304-LOAD-PORTFOLIO-TABLE.
 
            301-OPEN-FILES.
+               PERFORM 301A-BUILD-REPORT-FILENAME.
                OPEN INPUT STOCKS-FILE.
                OPEN INPUT PORTFOLIO-FILE.
                OPEN OUTPUT REPORT-FILE.
+               OPEN OUTPUT EXCEPTIONS-FILE.
+               OPEN OUTPUT CSV-FILE.
+
+           301A-BUILD-REPORT-FILENAME.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+               STRING '../REPORT-' DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME.
 
            302-POPULATE-STOCK-TABLE.
-             PERFORM VARYING IDX FROM 1 BY 1 UNTIL NO-MORE-STOCKS-RECORD
-                   READ STOCKS-FILE INTO STOCKS-RECORD
-                       AT END MOVE 'Y' TO WS-END-OF-STOCKS
-                       NOT AT END
-                           MOVE S-STOCK-SYMBOL TO STOCK-SYMBOL(IDX)
-                           MOVE S-STOCK-NAME TO STOCK-NAME(IDX)
-                           MOVE S-CLOSING-PRICE TO CLOSING-PRICE(IDX)
-                   END-READ
-               END-PERFORM.
+               MOVE LOW-VALUES TO STOCKSYMBOL
+               START STOCKS-FILE KEY IS NOT LESS THAN STOCKSYMBOL
+                   INVALID KEY MOVE 'Y' TO WS-END-OF-STOCKS
+               END-START
+               IF NOT NO-MORE-STOCKS-RECORD
+                   PERFORM 306A-READ-STOCK-ROW
+                   PERFORM UNTIL NO-MORE-STOCKS-RECORD
+                       IF STOCK-ACTIVE
+                           ADD 1 TO WS-STOCK-COUNT
+                           SET IDX TO WS-STOCK-COUNT
+                           MOVE STOCKSYMBOL TO STOCK-SYMBOL(IDX)
+                           MOVE STOCKNAME TO STOCK-NAME(IDX)
+                           MOVE CLOSINGPRICE TO CLOSING-PRICE(IDX)
+                       END-IF
+                       PERFORM 306A-READ-STOCK-ROW
+                   END-PERFORM
+               END-IF
+               MOVE 'N' TO WS-END-OF-STOCKS
+               SORT STOCK-ENTRY ASCENDING KEY STOCK-SYMBOL.
+
+           306A-READ-STOCK-ROW.
+               READ STOCKS-FILE NEXT RECORD INTO STOCKRECORD
+                   AT END MOVE 'Y' TO WS-END-OF-STOCKS
+               END-READ.
+
+           302B-POPULATE-LOT-TABLE.
+               OPEN INPUT PURCHASE-LOTS-FILE
+               IF LOTS-FILE-OK
+                   PERFORM 306B-READ-LOT-ROW
+                   PERFORM UNTIL NO-MORE-LOTS-RECORD
+                       ADD 1 TO WS-LOT-COUNT
+                       SET LDX TO WS-LOT-COUNT
+                       MOVE LOT-SYMBOL TO LOT-ENTRY-SYMBOL(LDX)
+                       MOVE LOT-SHARES TO LOT-ENTRY-SHARES(LDX)
+                       MOVE LOT-COST-PER-SHARE TO
+                           LOT-ENTRY-COST-PER-SHARE(LDX)
+                       PERFORM 306B-READ-LOT-ROW
+                   END-PERFORM
+                   CLOSE PURCHASE-LOTS-FILE
+               END-IF.
+
+           306B-READ-LOT-ROW.
+               READ PURCHASE-LOTS-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-LOTS.
+
+           302D-POPULATE-FX-TABLE.
+               OPEN INPUT FX-RATES-FILE
+               IF FX-FILE-OK
+                   PERFORM 306E-READ-FX-ROW
+                   PERFORM UNTIL NO-MORE-FX-RECORD
+                       ADD 1 TO WS-FX-COUNT
+                       SET FXX TO WS-FX-COUNT
+                       MOVE FX-FILE-CURRENCY-CODE TO
+                           FX-ENTRY-CURRENCY-CODE(FXX)
+                       MOVE FX-FILE-RATE TO FX-ENTRY-RATE(FXX)
+                       PERFORM 306E-READ-FX-ROW
+                   END-PERFORM
+                   CLOSE FX-RATES-FILE
+               END-IF.
+
+           306E-READ-FX-ROW.
+               READ FX-RATES-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FX.
 
            303-GENERATE-REPORT-HEADER.
            MOVE "=======================================================
-      -    "=========================================" TO REPORT-RECORD.
+      -    "=========================================================
+      -    "=========" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-FORMATTED
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'PAGE ' DELIMITED BY SIZE
+               WS-PAGE-NUMBER-FORMATTED DELIMITED BY SIZE
+               INTO REPORT-RECORD
            WRITE REPORT-RECORD.
-           MOVE "STOCK NAME                 #SHARES   UNIT COST  AT CLOS
-      -    "ING   COST BASE  MARKET VALUE   GAIN/LOSS" TO REPORT-RECORD.
+           MOVE "STOCK NAME                   #SHARES   UNIT COST   AT C
+      -    "LOSING    COST BASE      MARKET VALUE    GAIN/LOSS
+      -    "     %GAIN/LOSS"
+           TO REPORT-RECORD.
            WRITE REPORT-RECORD.
            MOVE "=======================================================
-      -    "=========================================" TO REPORT-RECORD.
+      -    "=========================================================
+      -    "=========" TO REPORT-RECORD.
            WRITE REPORT-RECORD.
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+           303B-START-NEW-PAGE.
+               ADD 1 TO WS-PAGE-NUMBER
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               PERFORM 303-GENERATE-REPORT-HEADER.
+
+           303C-GENERATE-CSV-HEADER.
+           MOVE "STOCK NAME,SHARES,UNIT COST,CLOSING PRICE,COST BASE,MAR
+      -    "KET VALUE,GAIN/LOSS" TO CSV-RECORD.
+           WRITE CSV-RECORD.
 
-           304-READ-PORTFOLIO-RECORD.
+           304-LOAD-PORTFOLIO-TABLE.
+               IF WS-RESTART-COUNT > 0
+                   PERFORM 304E-SKIP-CHECKPOINTED-RECORD
+                       VARYING WS-SKIP-INDEX FROM 1 BY 1
+                       UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+               END-IF
+               PERFORM 304A-READ-PORTFOLIO-RECORD
+               PERFORM UNTIL NO-MORE-PORTFOLIO-RECORD
+                   PERFORM 305-FIND-STOCK-INFO
+                   PERFORM 305B-APPLY-FX-RATE
+                   PERFORM 306-COMPUTE-BASE
+                   PERFORM 307-COMPUTE-MARKET-VALUE
+                   PERFORM 308-COMPUTE-GAIN-LOSS
+                   PERFORM 308A-STORE-PORTFOLIO-ENTRY
+                   DIVIDE WS-PORTFOLIO-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0
+                       PERFORM 304B-WRITE-CHECKPOINT
+                   END-IF
+                   PERFORM 304A-READ-PORTFOLIO-RECORD
+               END-PERFORM
+               PERFORM 304H-VERIFY-CONTROL-TOTAL
+               PERFORM 304F-CLEAR-CHECKPOINT
+               SORT PF-ENTRY DESCENDING KEY PF-SIGNED-GAIN-LOSS.
+
+           304A-READ-PORTFOLIO-RECORD.
+               READ PORTFOLIO-FILE INTO PORTFOLIO-RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-PORTFOLIO
+                   NOT AT END
+                       IF P-STOCK-SYMBOL = WS-TRAILER-SYMBOL
+                           MOVE P-SHARES TO WS-EXPECTED-PORTFOLIO-COUNT
+                           IF P-CONTROL-SHARES IS NUMERIC
+                               MOVE P-CONTROL-SHARES TO
+                                   WS-EXPECTED-TOTAL-SHARES
+                               MOVE 'Y' TO WS-SHARES-CONTROL-PRESENT
+                           END-IF
+                           MOVE 'Y' TO WS-END-OF-PORTFOLIO
+                       ELSE
+                           ADD 1 TO WS-PORTFOLIO-COUNT
+                           ADD P-SHARES TO WS-ACTUAL-TOTAL-SHARES
+                       END-IF
+               END-READ.
+
+           304H-VERIFY-CONTROL-TOTAL.
+               IF WS-EXPECTED-PORTFOLIO-COUNT > 0
+                   AND WS-PORTFOLIO-COUNT NOT =
+                       WS-EXPECTED-PORTFOLIO-COUNT
+                   DISPLAY 'PORTFOLIO-FILE CONTROL TOTAL MISMATCH -- '
+                       'ABORTING'
+                   DISPLAY 'EXPECTED RECORDS: '
+                       WS-EXPECTED-PORTFOLIO-COUNT
+                   DISPLAY 'RECORDS FOUND:    ' WS-PORTFOLIO-COUNT
+                   PERFORM 312-CLOSE-FILES
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               IF SHARES-CONTROL-PRESENT
+                   AND WS-ACTUAL-TOTAL-SHARES NOT =
+                       WS-EXPECTED-TOTAL-SHARES
+                   DISPLAY 'PORTFOLIO-FILE SHARE TOTAL MISMATCH -- '
+                       'ABORTING'
+                   DISPLAY 'EXPECTED TOTAL SHARES: '
+                       WS-EXPECTED-TOTAL-SHARES
+                   DISPLAY 'ACTUAL TOTAL SHARES:   '
+                       WS-ACTUAL-TOTAL-SHARES
+                   PERFORM 312-CLOSE-FILES
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF.
+
+           304E-SKIP-CHECKPOINTED-RECORD.
                READ PORTFOLIO-FILE INTO PORTFOLIO-RECORD
                    AT END MOVE 'Y' TO WS-END-OF-PORTFOLIO
-                   NOT AT END ADD 1 TO WS-PORTFOLIO-COUNT
                END-READ.
 
+           304B-WRITE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE
+               PERFORM 304G-WRITE-CHECKPOINT-ROW
+                   VARYING PFX FROM 1 BY 1
+                   UNTIL PFX > WS-PORTFOLIO-COUNT
+               CLOSE CHECKPOINT-FILE.
+
+           304G-WRITE-CHECKPOINT-ROW.
+               MOVE PF-STOCK-SYMBOL(PFX)     TO CKPT-SYMBOL
+               MOVE PF-STOCK-NAME(PFX)       TO CKPT-STOCK-NAME
+               MOVE PF-SHARES(PFX)           TO CKPT-SHARES
+               MOVE PF-AVG-COST(PFX)         TO CKPT-AVG-COST
+               MOVE PF-CLOSING-PRICE(PFX)    TO CKPT-CLOSING-PRICE
+               MOVE PF-COST-BASE(PFX)        TO CKPT-COST-BASE
+               MOVE PF-MARKET-VALUE(PFX)     TO CKPT-MARKET-VALUE
+               MOVE PF-GAIN-LOSS(PFX)        TO CKPT-GAIN-LOSS
+               MOVE PF-SIGNED-GAIN-LOSS(PFX) TO CKPT-SIGNED-GAIN-LOSS
+               MOVE PF-GAIN-LOSS-PCT(PFX)    TO CKPT-GAIN-LOSS-PCT
+               WRITE CHECKPOINT-RECORD.
+
+           304F-CLEAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE.
+
+           304C-RESTORE-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE
+               IF CHECKPOINT-FILE-OK
+                   PERFORM 304D-READ-CHECKPOINT-ROW
+                   PERFORM UNTIL NO-MORE-CHECKPOINT-RECORDS
+                       ADD 1 TO WS-PORTFOLIO-COUNT
+                       SET PFX TO WS-PORTFOLIO-COUNT
+                       MOVE CKPT-SYMBOL        TO PF-STOCK-SYMBOL(PFX)
+                       MOVE CKPT-STOCK-NAME    TO PF-STOCK-NAME(PFX)
+                       MOVE CKPT-SHARES        TO PF-SHARES(PFX)
+                       MOVE CKPT-AVG-COST      TO PF-AVG-COST(PFX)
+                       MOVE CKPT-CLOSING-PRICE TO PF-CLOSING-PRICE(PFX)
+                       MOVE CKPT-COST-BASE     TO PF-COST-BASE(PFX)
+                       MOVE CKPT-MARKET-VALUE  TO PF-MARKET-VALUE(PFX)
+                       MOVE CKPT-GAIN-LOSS     TO PF-GAIN-LOSS(PFX)
+                       MOVE CKPT-SIGNED-GAIN-LOSS
+                           TO PF-SIGNED-GAIN-LOSS(PFX)
+                       MOVE CKPT-GAIN-LOSS-PCT TO PF-GAIN-LOSS-PCT(PFX)
+                       MOVE CKPT-SYMBOL TO WS-LAST-SYMBOL-CHECKPOINTED
+                       ADD PF-SHARES(PFX) TO WS-ACTUAL-TOTAL-SHARES
+                       ADD PF-COST-BASE(PFX) TO WS-TOTAL-COST-BASE
+                       ADD PF-MARKET-VALUE(PFX) TO WS-TOTAL-MARKET-VALUE
+                       ADD PF-SIGNED-GAIN-LOSS(PFX)
+                           TO WS-TOTAL-GAIN-LOSS
+                       PERFORM 304D-READ-CHECKPOINT-ROW
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                   MOVE WS-PORTFOLIO-COUNT TO WS-RESTART-COUNT
+                   IF WS-RESTART-COUNT > 0
+                       DISPLAY 'Resuming after checkpoint at record '
+                           WS-RESTART-COUNT ' symbol '
+                           WS-LAST-SYMBOL-CHECKPOINTED
+                   END-IF
+               END-IF.
+
+           304D-READ-CHECKPOINT-ROW.
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'Y' TO WS-CHECKPOINT-EOF.
+
+           308A-STORE-PORTFOLIO-ENTRY.
+               SET PFX TO WS-PORTFOLIO-COUNT
+               MOVE P-STOCK-SYMBOL TO PF-STOCK-SYMBOL(PFX)
+               MOVE WS-STOCK-NAME TO PF-STOCK-NAME(PFX)
+               MOVE P-SHARES TO PF-SHARES(PFX)
+               MOVE WS-AVG-COST-CONVERTED TO PF-AVG-COST(PFX)
+               MOVE WS-CLOSING-PRICE TO PF-CLOSING-PRICE(PFX)
+               MOVE WS-ADJUSTED-COST-BASE TO PF-COST-BASE(PFX)
+               MOVE WS-MARKET-VALUE TO PF-MARKET-VALUE(PFX)
+               MOVE WS-GAIN-LOSS TO PF-GAIN-LOSS(PFX)
+               MOVE WS-SIGNED-GAIN-LOSS TO PF-SIGNED-GAIN-LOSS(PFX)
+               MOVE WS-GAIN-LOSS-PERCENT TO PF-GAIN-LOSS-PCT(PFX).
+
            202-GENERATE-ONE-RECORD.
-               PERFORM 305-FIND-STOCK-INFO.
-               PERFORM 306-COMPUTE-BASE.
-               PERFORM 307-COMPUTE-MARKET-VALUE.
-               PERFORM 308-COMPUTE-GAIN-LOSS.
                PERFORM 309-GENERATE-REPORT-RECORD.
-               PERFORM 304-READ-PORTFOLIO-RECORD.
 
            203-TERMINATE.
+               PERFORM 313-GENERATE-TOTALS-LINE.
                PERFORM 310-GENERATE-END-REPORT-LINE.
                PERFORM 311-SHOW-AUDIT-TRAIL.
                PERFORM 312-CLOSE-FILES.
 
            305-FIND-STOCK-INFO.
-               SET IDX TO 1.
-               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 20 OR
-                   STOCK-SYMBOL(IDX) = P-STOCK-SYMBOL
-               END-PERFORM.
-               IF STOCK-SYMBOL(IDX) = P-STOCK-SYMBOL
-               MOVE STOCK-NAME(IDX) TO WS-STOCK-NAME
-               MOVE CLOSING-PRICE(IDX) TO WS-CLOSING-PRICE
-               INSPECT WS-CLOSING-PRICE REPLACING TRAILING SPACES BY '0'
-                   DISPLAY ' '
-               ELSE
-                   MOVE 'UNKNOWN' TO WS-STOCK-NAME
-                   MOVE 0 TO WS-CLOSING-PRICE
-                   DISPLAY 'CLOSING PRICE NOT FOUND'
+               SEARCH ALL STOCK-ENTRY
+                   AT END
+                       MOVE 'UNKNOWN' TO WS-STOCK-NAME
+                       MOVE 0 TO WS-CLOSING-PRICE
+                       DISPLAY 'CLOSING PRICE NOT FOUND'
+                       PERFORM 305A-LOG-EXCEPTION
+                   WHEN STOCK-SYMBOL(IDX) = P-STOCK-SYMBOL
+                       MOVE STOCK-NAME(IDX) TO WS-STOCK-NAME
+                       MOVE CLOSING-PRICE(IDX) TO WS-CLOSING-PRICE
+                       INSPECT WS-CLOSING-PRICE
+                           REPLACING TRAILING SPACES BY '0'
+                       DISPLAY ' '
+               END-SEARCH.
+
+           305A-LOG-EXCEPTION.
+               MOVE P-STOCK-SYMBOL TO EXC-SYMBOL
+               MOVE P-SHARES TO EXC-SHARES
+               MOVE P-AVG-COST TO EXC-AVG-COST
+               WRITE EXCEPTION-RECORD.
+
+           305B-APPLY-FX-RATE.
+               MOVE 1.0000 TO WS-FX-RATE
+               IF P-CURRENCY-CODE NOT = SPACES AND
+                   P-CURRENCY-CODE NOT = 'USD'
+                   MOVE 'N' TO WS-FX-FOUND
+                   PERFORM 306F-FIND-FX-ROW
+                       VARYING FXX FROM 1 BY 1 UNTIL FXX > WS-FX-COUNT
+               END-IF
+               COMPUTE WS-CLOSING-PRICE ROUNDED =
+                   WS-CLOSING-PRICE * WS-FX-RATE
+                   ON SIZE ERROR
+                       DISPLAY 'SIZE ERROR APPLYING FX RATE -- '
+                           P-STOCK-SYMBOL
+               END-COMPUTE
+               COMPUTE WS-AVG-COST-CONVERTED ROUNDED =
+                   P-AVG-COST * WS-FX-RATE
+                   ON SIZE ERROR
+                       DISPLAY 'SIZE ERROR APPLYING FX RATE -- '
+                           P-STOCK-SYMBOL
+               END-COMPUTE.
+
+           306F-FIND-FX-ROW.
+               IF FX-ENTRY-CURRENCY-CODE(FXX) = P-CURRENCY-CODE
+                   MOVE 'Y' TO WS-FX-FOUND
+                   MOVE FX-ENTRY-RATE(FXX) TO WS-FX-RATE
                END-IF.
 
            306-COMPUTE-BASE.
-               COMPUTE WS-ADJUSTED-COST-BASE = P-SHARES * P-AVG-COST.
+               MOVE 0 TO WS-LOT-COST-BASE
+               MOVE 'N' TO WS-LOT-FOUND
+               PERFORM 306C-SUM-LOTS-FOR-SYMBOL
+                   VARYING LDX FROM 1 BY 1 UNTIL LDX > WS-LOT-COUNT
+               IF WS-LOT-FOUND = 'Y'
+                   MOVE WS-LOT-COST-BASE TO WS-ADJUSTED-COST-BASE
+               ELSE
+                   COMPUTE WS-ADJUSTED-COST-BASE =
+                       P-SHARES * WS-AVG-COST-CONVERTED
+                       ON SIZE ERROR
+                           DISPLAY 'SIZE ERROR COMPUTING COST BASE -- '
+                               P-STOCK-SYMBOL
+                           MOVE 0 TO WS-ADJUSTED-COST-BASE
+                   END-COMPUTE
+               END-IF
+               ADD WS-ADJUSTED-COST-BASE TO WS-TOTAL-COST-BASE.
+
+           306C-SUM-LOTS-FOR-SYMBOL.
+               IF LOT-ENTRY-SYMBOL(LDX) = P-STOCK-SYMBOL
+                   MOVE 'Y' TO WS-LOT-FOUND
+                   COMPUTE WS-LOT-COST-BASE = WS-LOT-COST-BASE +
+                       (LOT-ENTRY-SHARES(LDX) *
+                        LOT-ENTRY-COST-PER-SHARE(LDX) * WS-FX-RATE)
+               END-IF.
 
            307-COMPUTE-MARKET-VALUE.
-               COMPUTE WS-MARKET-VALUE = P-SHARES * WS-CLOSING-PRICE.
+               COMPUTE WS-MARKET-VALUE = P-SHARES * WS-CLOSING-PRICE
+                   ON SIZE ERROR
+                       DISPLAY 'SIZE ERROR COMPUTING MARKET VALUE -- '
+                           P-STOCK-SYMBOL
+                       MOVE 0 TO WS-MARKET-VALUE
+               END-COMPUTE
+               ADD WS-MARKET-VALUE TO WS-TOTAL-MARKET-VALUE.
 
            308-COMPUTE-GAIN-LOSS.
-         COMPUTE WS-GAIN-LOSS = WS-MARKET-VALUE - WS-ADJUSTED-COST-BASE.
+               COMPUTE WS-GAIN-LOSS =
+                   WS-MARKET-VALUE - WS-ADJUSTED-COST-BASE
+                   ON SIZE ERROR
+                       DISPLAY 'SIZE ERROR COMPUTING GAIN/LOSS -- '
+                           P-STOCK-SYMBOL
+                       MOVE 0 TO WS-GAIN-LOSS
+               END-COMPUTE
+               COMPUTE WS-SIGNED-GAIN-LOSS =
+                   WS-MARKET-VALUE - WS-ADJUSTED-COST-BASE
+                   ON SIZE ERROR
+                       DISPLAY 'SIZE ERROR COMPUTING GAIN/LOSS -- '
+                           P-STOCK-SYMBOL
+                       MOVE 0 TO WS-SIGNED-GAIN-LOSS
+               END-COMPUTE
+               ADD WS-SIGNED-GAIN-LOSS TO WS-TOTAL-GAIN-LOSS.
+               IF WS-ADJUSTED-COST-BASE = 0
+                   MOVE 0 TO WS-GAIN-LOSS-PERCENT
+               ELSE
+                   COMPUTE WS-GAIN-LOSS-PERCENT ROUNDED =
+                       (WS-SIGNED-GAIN-LOSS / WS-ADJUSTED-COST-BASE)
+                       * 100
+                       ON SIZE ERROR
+                           DISPLAY 'SIZE ERROR COMPUTING GAIN/LOSS PCT'
+                               ' -- ' P-STOCK-SYMBOL
+                           MOVE 0 TO WS-GAIN-LOSS-PERCENT
+                   END-COMPUTE
+               END-IF.
 
            309-GENERATE-REPORT-RECORD.
 
-               MOVE WS-STOCK-NAME TO REPORT-RECORD(1:25).
+               MOVE PF-STOCK-NAME(PFX) TO REPORT-RECORD(1:25).
                MOVE SPACES TO REPORT-RECORD(26:3).
-               MOVE P-SHARES TO WS-SHARES-FORMATTED.
+               MOVE PF-SHARES(PFX) TO WS-SHARES-FORMATTED.
                MOVE WS-SHARES-FORMATTED TO REPORT-RECORD(29:8).
                MOVE SPACES TO REPORT-RECORD(37:2).
-               MOVE P-AVG-COST TO WS-AVG-COST-FORMATTED.
+               MOVE PF-AVG-COST(PFX) TO WS-AVG-COST-FORMATTED.
                MOVE WS-AVG-COST-FORMATTED TO REPORT-RECORD(39:9).
                MOVE SPACES TO REPORT-RECORD(48:3).
-               MOVE WS-CLOSING-PRICE TO WS-CLOSING-PRICE-FORMATTED.
+               MOVE PF-CLOSING-PRICE(PFX) TO WS-CLOSING-PRICE-FORMATTED.
                MOVE WS-CLOSING-PRICE-FORMATTED TO REPORT-RECORD(51:10).
                MOVE SPACES TO REPORT-RECORD(61:3).
-               MOVE WS-ADJUSTED-COST-BASE TO
+               MOVE PF-COST-BASE(PFX) TO
                WS-ADJUSTED-COST-BASE-FORMATTED.
 
                MOVE WS-ADJUSTED-COST-BASE-FORMATTED TO
-               REPORT-RECORD(63:10).
-               MOVE SPACES TO REPORT-RECORD(73:2).
-               MOVE WS-MARKET-VALUE TO WS-MARKET-VALUE-FORMATTED.
-               MOVE WS-MARKET-VALUE-FORMATTED TO REPORT-RECORD(75:10).
-               MOVE SPACES TO REPORT-RECORD(85:2).
-               MOVE WS-GAIN-LOSS TO WS-GAIN-LOSS-FORMATTED.
-               MOVE WS-GAIN-LOSS-FORMATTED TO REPORT-RECORD(87:11).
+               REPORT-RECORD(64:13).
+               MOVE SPACES TO REPORT-RECORD(77:2).
+               MOVE PF-MARKET-VALUE(PFX) TO WS-MARKET-VALUE-FORMATTED.
+               MOVE WS-MARKET-VALUE-FORMATTED TO REPORT-RECORD(79:13).
+               MOVE SPACES TO REPORT-RECORD(92:2).
+               MOVE PF-GAIN-LOSS(PFX) TO WS-GAIN-LOSS-FORMATTED.
+               MOVE WS-GAIN-LOSS-FORMATTED TO REPORT-RECORD(94:13).
 
 
-               IF WS-MARKET-VALUE < WS-ADJUSTED-COST-BASE
-                   MOVE '-' TO REPORT-RECORD(97:1)
+               IF PF-MARKET-VALUE(PFX) < PF-COST-BASE(PFX)
+                   MOVE '-' TO REPORT-RECORD(107:1)
                END-IF.
 
+               MOVE SPACES TO REPORT-RECORD(108:2).
+               MOVE PF-GAIN-LOSS-PCT(PFX) TO
+               WS-GAIN-LOSS-PERCENT-FORMATTED.
+               MOVE WS-GAIN-LOSS-PERCENT-FORMATTED TO
+               REPORT-RECORD(110:7).
+               MOVE '%' TO REPORT-RECORD(117:1).
+
                ADD 1 TO WS-REPORT-COUNT.
                DISPLAY REPORT-RECORD
                WRITE REPORT-RECORD.
+               PERFORM 309A-GENERATE-CSV-RECORD.
+               ADD 1 TO WS-LINES-ON-PAGE.
+               IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                   AND PFX < WS-PORTFOLIO-COUNT
+                   PERFORM 303B-START-NEW-PAGE
+               END-IF.
+
+           309A-GENERATE-CSV-RECORD.
+               STRING PF-STOCK-NAME(PFX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-SHARES-FORMATTED DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-AVG-COST-FORMATTED DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-CLOSING-PRICE-FORMATTED DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-ADJUSTED-COST-BASE-FORMATTED DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-MARKET-VALUE-FORMATTED DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-GAIN-LOSS-FORMATTED DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               WRITE CSV-RECORD.
+
+           313-GENERATE-TOTALS-LINE.
+               MOVE SPACES TO REPORT-RECORD.
+               MOVE 'TOTALS' TO REPORT-RECORD(1:25).
+               MOVE WS-TOTAL-COST-BASE TO WS-TOTAL-COST-BASE-FORMATTED.
+               MOVE WS-TOTAL-COST-BASE-FORMATTED TO REPORT-RECORD(64:13).
+               MOVE WS-TOTAL-MARKET-VALUE TO
+               WS-TOTAL-MARKET-VALUE-FORMATTED.
+               MOVE WS-TOTAL-MARKET-VALUE-FORMATTED TO
+               REPORT-RECORD(79:13).
+               MOVE WS-TOTAL-GAIN-LOSS TO WS-TOTAL-GAIN-LOSS-FORMATTED.
+               MOVE WS-TOTAL-GAIN-LOSS-FORMATTED TO REPORT-RECORD(94:14).
+               DISPLAY REPORT-RECORD
+               WRITE REPORT-RECORD.
 
            310-GENERATE-END-REPORT-LINE.
                MOVE "===================================================
@@ -217,5 +848,7 @@
                CLOSE STOCKS-FILE.
                CLOSE PORTFOLIO-FILE.
                CLOSE REPORT-FILE.
+               CLOSE EXCEPTIONS-FILE.
+               CLOSE CSV-FILE.
 
        END PROGRAM PROJECT2.
