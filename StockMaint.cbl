@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author: Lynn Tran
+      * Date: 2026-08-09
+      * Purpose: Stock-master maintenance -- add, change, and deactivate
+      *          rows on STOCKS.txt with field validation, instead of
+      *          hand-editing the file or going through STOCKS-LOOKUP's
+      *          update mode (which only changes an existing row and
+      *          does not validate what's typed in).
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCKFILE ASSIGN TO 'C:\STOCKS.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STOCKSYMBOL
+               FILE STATUS IS WS-STOCKFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STOCKFILE.
+           COPY STOCKREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STOCKFILE-STATUS     PIC X(2) VALUE '00'.
+           88 STOCKFILE-OK             VALUE '00'.
+           88 STOCKFILE-NOT-FOUND      VALUE '35'.
+       01 WS-MENU-CHOICE          PIC X.
+           88 MENU-ADD                 VALUE 'A'.
+           88 MENU-CHANGE              VALUE 'C'.
+           88 MENU-DEACTIVATE          VALUE 'D'.
+           88 MENU-QUIT                VALUE 'Q'.
+       01 WS-VALID-ENTRY          PIC X VALUE 'Y'.
+           88 ENTRY-VALID               VALUE 'Y'.
+       01 WS-SYMBOL-INPUT         PIC X(7).
+       01 WS-PRICE-INPUT          PIC 9(4)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MAIN-MENU UNTIL MENU-QUIT
+           PERFORM 9000-CLOSE-RTN
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN I-O STOCKFILE
+           IF STOCKFILE-NOT-FOUND
+               OPEN OUTPUT STOCKFILE
+               CLOSE STOCKFILE
+               OPEN I-O STOCKFILE
+           END-IF.
+
+       2000-MAIN-MENU.
+           DISPLAY '------------------------------------------------'
+           DISPLAY '(A)dd  (C)hange  (D)eactivate  (Q)uit'
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE TRUE
+               WHEN MENU-ADD
+                   PERFORM 3000-ADD-STOCK
+               WHEN MENU-CHANGE
+                   PERFORM 4000-CHANGE-STOCK
+               WHEN MENU-DEACTIVATE
+                   PERFORM 5000-DEACTIVATE-STOCK
+               WHEN MENU-QUIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid choice. Please enter A, C, D, or Q.'
+           END-EVALUATE.
+
+      ******************************************************************
+      * Add a new stock. Rejects a blank symbol, a blank name, a
+      * non-numeric price, and a symbol already on file.
+      ******************************************************************
+       3000-ADD-STOCK.
+           MOVE 'Y' TO WS-VALID-ENTRY
+           DISPLAY 'New stock symbol:'
+           ACCEPT WS-SYMBOL-INPUT
+           PERFORM 3100-VALIDATE-SYMBOL
+           IF ENTRY-VALID
+               MOVE WS-SYMBOL-INPUT TO STOCKSYMBOL
+               READ STOCKFILE
+                   NOT INVALID KEY
+                       DISPLAY 'Error: symbol already on file.'
+                       MOVE 'N' TO WS-VALID-ENTRY
+               END-READ
+           END-IF
+           IF ENTRY-VALID
+               DISPLAY 'Stock name:'
+               ACCEPT STOCKNAME
+               IF STOCKNAME = SPACES
+                   DISPLAY 'Error: stock name cannot be blank.'
+                   MOVE 'N' TO WS-VALID-ENTRY
+               END-IF
+           END-IF
+           IF ENTRY-VALID
+               PERFORM 3200-ACCEPT-PRICE
+               IF ENTRY-VALID
+                   MOVE WS-PRICE-INPUT TO CLOSINGPRICE
+                   MOVE 'A' TO STOCK-STATUS
+                   WRITE STOCKRECORD
+                   DISPLAY 'Stock added.'
+               END-IF
+           END-IF.
+
+       3100-VALIDATE-SYMBOL.
+           IF WS-SYMBOL-INPUT = SPACES
+               DISPLAY 'Error: stock symbol cannot be blank.'
+               MOVE 'N' TO WS-VALID-ENTRY
+           END-IF.
+
+       3200-ACCEPT-PRICE.
+           MOVE 'Y' TO WS-VALID-ENTRY
+           DISPLAY 'Closing price:'
+           ACCEPT WS-PRICE-INPUT
+           IF WS-PRICE-INPUT NOT NUMERIC
+               DISPLAY 'Error: closing price must be numeric.'
+               MOVE 'N' TO WS-VALID-ENTRY
+           END-IF.
+
+      ******************************************************************
+      * Change an existing stock's name and/or price.
+      ******************************************************************
+       4000-CHANGE-STOCK.
+           DISPLAY 'Symbol to change:'
+           ACCEPT WS-SYMBOL-INPUT
+           MOVE WS-SYMBOL-INPUT TO STOCKSYMBOL
+           READ STOCKFILE
+               INVALID KEY
+                   DISPLAY 'Error: stock symbol not found.'
+               NOT INVALID KEY
+                   DISPLAY 'Current name: ' STOCKNAME
+                   DISPLAY 'Current closing price: ' CLOSINGPRICE
+                   DISPLAY 'New stock name:'
+                   ACCEPT STOCKNAME
+                   PERFORM 3200-ACCEPT-PRICE
+                   IF ENTRY-VALID
+                       MOVE WS-PRICE-INPUT TO CLOSINGPRICE
+                       REWRITE STOCKRECORD
+                       DISPLAY 'Stock changed.'
+                   ELSE
+                       DISPLAY 'Change abandoned; record left as-is.'
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * Deactivate a stock rather than deleting it, so its history
+      * stays on file for anything that already refers to it.
+      ******************************************************************
+       5000-DEACTIVATE-STOCK.
+           DISPLAY 'Symbol to deactivate:'
+           ACCEPT WS-SYMBOL-INPUT
+           MOVE WS-SYMBOL-INPUT TO STOCKSYMBOL
+           READ STOCKFILE
+               INVALID KEY
+                   DISPLAY 'Error: stock symbol not found.'
+               NOT INVALID KEY
+                   IF STOCK-INACTIVE
+                       DISPLAY 'Stock is already inactive.'
+                   ELSE
+                       MOVE 'I' TO STOCK-STATUS
+                       REWRITE STOCKRECORD
+                       DISPLAY 'Stock deactivated.'
+                   END-IF
+           END-READ.
+
+       9000-CLOSE-RTN.
+           CLOSE STOCKFILE.
+       END PROGRAM STOCK-MAINT.
