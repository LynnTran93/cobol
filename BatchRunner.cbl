@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: Lynn Tran
+      * Date: 2026-08-09
+      * Purpose: Overnight batch wrapper -- runs the portfolio valuation
+      *          (PROJECT2) and election seat totals (LAB-6) jobs back
+      *          to back and logs each job's start/end time and
+      *          completion status to BATCHLOG.txt, the way an operator
+      *          running them by hand would otherwise have to note down.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 LT Initial version.
+      *   2026-08-09 LT PROJECT2's control-total-mismatch abort now
+      *                 returns to its caller with RETURN-CODE set
+      *                 instead of stopping the whole run unit, so this
+      *                 wrapper can detect the failure, log the ABEND
+      *                 line, and still go on to run the election job.
+      *   2026-08-09 LT LAB-6 is now called in its non-interactive batch
+      *                 mode so it no longer waits on operator input,
+      *                 making this genuinely an unattended job.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-RUNNER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG-FILE ASSIGN TO "../BATCHLOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-LOG-FILE.
+       01 BATCH-LOG-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-TIMESTAMP        PIC X(21).
+       01 WS-JOB-NAME                 PIC X(12).
+       01 WS-JOB-STATUS                PIC X(6).
+       01 WS-LOG-LINE                 PIC X(80).
+       01 WS-LAB6-RUN-MODE             PIC X VALUE 'B'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-RUN-PORTFOLIO-JOB.
+           PERFORM 2000-RUN-ELECTION-JOB.
+           GOBACK.
+
+      ******************************************************************
+      * Portfolio valuation job (PROJECT2). Runs unattended -- PROJECT2
+      * takes no operator input. A control-total mismatch makes PROJECT2
+      * return to us with RETURN-CODE NOT = 0 instead of stopping the
+      * run unit, so we can catch it here the same as any other ABEND.
+      ******************************************************************
+       1000-RUN-PORTFOLIO-JOB.
+           MOVE 'PROJECT2' TO WS-JOB-NAME
+           PERFORM 8000-LOG-JOB-START
+           MOVE 0 TO RETURN-CODE
+           CALL 'PROJECT2'
+               ON EXCEPTION
+                   MOVE 'ABEND' TO WS-JOB-STATUS
+               NOT ON EXCEPTION
+                   IF RETURN-CODE = 0
+                       MOVE 'NORMAL' TO WS-JOB-STATUS
+                   ELSE
+                       MOVE 'ABEND' TO WS-JOB-STATUS
+                   END-IF
+           END-CALL
+           PERFORM 8100-LOG-JOB-END.
+
+      ******************************************************************
+      * Election seat totals job (LAB-6). Called with run-mode 'B' so it
+      * produces the seat-total report and snapshot without any of its
+      * interactive party/province lookup prompts -- run standalone,
+      * LAB-6 still offers those prompts exactly as before.
+      ******************************************************************
+       2000-RUN-ELECTION-JOB.
+           MOVE 'LAB-6' TO WS-JOB-NAME
+           PERFORM 8000-LOG-JOB-START
+           CALL 'LAB-6' USING WS-LAB6-RUN-MODE
+               ON EXCEPTION
+                   MOVE 'ABEND' TO WS-JOB-STATUS
+               NOT ON EXCEPTION
+                   MOVE 'NORMAL' TO WS-JOB-STATUS
+           END-CALL
+           PERFORM 8100-LOG-JOB-END.
+
+       8000-LOG-JOB-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN EXTEND BATCH-LOG-FILE
+           STRING WS-CURRENT-TIMESTAMP(1:8) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               WS-CURRENT-TIMESTAMP(9:6) DELIMITED BY SIZE
+               ' START ' DELIMITED BY SIZE
+               WS-JOB-NAME DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO BATCH-LOG-RECORD
+           WRITE BATCH-LOG-RECORD
+           CLOSE BATCH-LOG-FILE.
+
+       8100-LOG-JOB-END.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN EXTEND BATCH-LOG-FILE
+           STRING WS-CURRENT-TIMESTAMP(1:8) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               WS-CURRENT-TIMESTAMP(9:6) DELIMITED BY SIZE
+               ' END   ' DELIMITED BY SIZE
+               WS-JOB-NAME DELIMITED BY SIZE
+               ' STATUS:' DELIMITED BY SIZE
+               WS-JOB-STATUS DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO BATCH-LOG-RECORD
+           WRITE BATCH-LOG-RECORD
+           CLOSE BATCH-LOG-FILE.
+       END PROGRAM BATCH-RUNNER.
